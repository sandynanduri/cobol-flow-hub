@@ -0,0 +1,269 @@
+      * DEPTMNT.CBL
+      * DEPARTMENT MASTER MAINTENANCE TRANSACTION PROGRAM
+      * APPLIES ADD / CHANGE / DELETE TRANSACTIONS TO THE DEPARTMENT
+      * MASTER. REPLACES THE OLD PRACTICE OF BAKING DEPARTMENT CODES
+      * INTO EMPLOYEE-CONSTANTS AS A FIXED TABLE.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-08  RSN  ORIGINAL PROGRAM
+      * 2026-08-08  RSN  OPEN FAILURE NOW STOPS RUN INSTEAD OF FALLING
+      *                  THROUGH TO THE MAIN LOOP
+      * 2026-08-08  RSN  REJECT-LINE-LAYOUT RESIZED TO FIT REJECT-LINE
+      * 2026-08-08  RSN  A DELETE TRANSACTION AGAINST A DEPARTMENT
+      *                  WITH A NONZERO DEPT-HEADCOUNT IS NOW REJECTED
+      *                  INSTEAD OF ORPHANING ITS EMPLOYEES' EMP-DEPT-
+      *                  CODE
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DEPTMNT.
+       AUTHOR.        R S NEWHALL.
+       INSTALLATION.  PAYROLL PROCESSING.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPARTMENT-MASTER-FILE ASSIGN TO "DEPTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEPT-CODE
+               FILE STATUS IS DEPT-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "DEPTTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
+
+           SELECT REJECT-REPORT-FILE ASSIGN TO "DEPTREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJ-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEPARTMENT-MASTER-FILE.
+       01  DEPARTMENT-MASTER-RECORD.
+           COPY DEPARTMENT-RECORD.
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           COPY DEPT-TRANSACTION.
+
+       FD  REJECT-REPORT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-LINE                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           COPY EMPLOYEE-CONSTANTS.
+
+       01  FILE-STATUS-VALUES.
+           05  DEPT-FILE-STATUS         PIC XX.
+               88  DEPT-FS-OK           VALUE '00'.
+               88  DEPT-FS-NOTFOUND     VALUE '23'.
+           05  TRAN-FILE-STATUS         PIC XX.
+               88  TRAN-FS-OK           VALUE '00'.
+           05  REJ-FILE-STATUS          PIC XX.
+               88  REJ-FS-OK            VALUE '00'.
+
+       01  SWITCHES.
+           05  TRAN-EOF-SWITCH          PIC X(01) VALUE 'N'.
+               88  TRAN-END-OF-FILE     VALUE 'Y'.
+           05  VALID-SWITCH             PIC X(01) VALUE 'Y'.
+               88  TRAN-VALID           VALUE 'Y'.
+               88  TRAN-INVALID         VALUE 'N'.
+
+       77  ADD-COUNT                    PIC 9(05) COMP VALUE ZERO.
+       77  CHANGE-COUNT                 PIC 9(05) COMP VALUE ZERO.
+       77  DELETE-COUNT                 PIC 9(05) COMP VALUE ZERO.
+       77  REJECT-COUNT                 PIC 9(05) COMP VALUE ZERO.
+       77  REJECT-REASON                PIC X(40) VALUE SPACES.
+
+       01  REJECT-LINE-LAYOUT.
+           05  REJ-TRAN-CODE            PIC X(01).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  REJ-DEPT-CODE            PIC X(04).
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  REJ-MESSAGE              PIC X(50).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  REJ-REASON               PIC X(40).
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+      * 0000-MAINLINE                                             *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+               UNTIL TRAN-END-OF-FILE.
+           PERFORM 3000-FINALIZE THRU 3000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * 1000-INITIALIZE                                           *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O DEPARTMENT-MASTER-FILE.
+           IF NOT DEPT-FS-OK
+               DISPLAY MSG-FILE-ERROR
+               STOP RUN
+           END-IF.
+           OPEN INPUT TRANSACTION-FILE.
+           IF NOT TRAN-FS-OK
+               DISPLAY MSG-FILE-ERROR
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REJECT-REPORT-FILE.
+           IF NOT REJ-FS-OK
+               DISPLAY MSG-FILE-ERROR
+               STOP RUN
+           END-IF.
+           PERFORM 1900-READ-TRANSACTION THRU 1900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1900-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO TRAN-EOF-SWITCH
+           END-READ.
+       1900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2000-PROCESS-TRANSACTION                                  *
+      *----------------------------------------------------------*
+       2000-PROCESS-TRANSACTION.
+           MOVE 'Y' TO VALID-SWITCH.
+           MOVE SPACES TO REJECT-REASON.
+           PERFORM 2100-VALIDATE-TRANSACTION THRU 2100-EXIT.
+           IF TRAN-VALID
+               EVALUATE TRUE
+                   WHEN DTRAN-ADD
+                       PERFORM 2200-ADD-DEPARTMENT THRU 2200-EXIT
+                   WHEN DTRAN-CHANGE
+                       PERFORM 2300-CHANGE-DEPARTMENT THRU 2300-EXIT
+                   WHEN DTRAN-DELETE
+                       PERFORM 2400-DELETE-DEPARTMENT THRU 2400-EXIT
+               END-EVALUATE
+           ELSE
+               PERFORM 2500-WRITE-REJECT THRU 2500-EXIT
+           END-IF.
+           PERFORM 1900-READ-TRANSACTION THRU 1900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2100-VALIDATE-TRANSACTION                                 *
+      *----------------------------------------------------------*
+       2100-VALIDATE-TRANSACTION.
+           IF NOT DTRAN-ADD AND NOT DTRAN-CHANGE AND NOT DTRAN-DELETE
+               MOVE 'N' TO VALID-SWITCH
+               MOVE 'UNKNOWN TRANSACTION CODE' TO REJECT-REASON
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF DTRAN-ADD
+               MOVE DTRAN-DEPT-CODE TO DEPT-CODE
+               READ DEPARTMENT-MASTER-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'N' TO VALID-SWITCH
+                       MOVE 'DEPARTMENT ALREADY ON FILE'
+                           TO REJECT-REASON
+               END-READ
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF DTRAN-CHANGE OR DTRAN-DELETE
+               MOVE DTRAN-DEPT-CODE TO DEPT-CODE
+               READ DEPARTMENT-MASTER-FILE
+                   INVALID KEY
+                       MOVE 'N' TO VALID-SWITCH
+                       MOVE 'DEPARTMENT NOT ON FILE'
+                           TO REJECT-REASON
+               END-READ
+               IF DTRAN-DELETE AND TRAN-VALID
+                   AND DEPT-HEADCOUNT NOT = ZERO
+                   MOVE 'N' TO VALID-SWITCH
+                   MOVE 'DEPARTMENT HAS ACTIVE EMPLOYEES ASSIGNED'
+                       TO REJECT-REASON
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2200-ADD-DEPARTMENT                                       *
+      *----------------------------------------------------------*
+       2200-ADD-DEPARTMENT.
+           MOVE DTRAN-DEPT-CODE      TO DEPT-CODE.
+           MOVE DTRAN-DEPT-NAME      TO DEPT-NAME.
+           MOVE DTRAN-DEPT-MGR-EMP-ID TO DEPT-MGR-EMP-ID.
+           MOVE DTRAN-DEPT-HEADCOUNT TO DEPT-HEADCOUNT.
+           WRITE DEPARTMENT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY MSG-FILE-ERROR
+           END-WRITE.
+           ADD 1 TO ADD-COUNT.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2300-CHANGE-DEPARTMENT                                    *
+      *----------------------------------------------------------*
+       2300-CHANGE-DEPARTMENT.
+           MOVE DTRAN-DEPT-NAME      TO DEPT-NAME.
+           MOVE DTRAN-DEPT-MGR-EMP-ID TO DEPT-MGR-EMP-ID.
+           MOVE DTRAN-DEPT-HEADCOUNT TO DEPT-HEADCOUNT.
+           REWRITE DEPARTMENT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY MSG-FILE-ERROR
+           END-REWRITE.
+           ADD 1 TO CHANGE-COUNT.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2400-DELETE-DEPARTMENT                                    *
+      *----------------------------------------------------------*
+       2400-DELETE-DEPARTMENT.
+           DELETE DEPARTMENT-MASTER-FILE RECORD
+               INVALID KEY
+                   DISPLAY MSG-FILE-ERROR
+           END-DELETE.
+           ADD 1 TO DELETE-COUNT.
+       2400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2500-WRITE-REJECT                                         *
+      *----------------------------------------------------------*
+       2500-WRITE-REJECT.
+           MOVE DTRAN-CODE      TO REJ-TRAN-CODE.
+           MOVE DTRAN-DEPT-CODE TO REJ-DEPT-CODE.
+           MOVE MSG-INVALID-DEPT TO REJ-MESSAGE.
+           MOVE REJECT-REASON   TO REJ-REASON.
+           MOVE REJECT-LINE-LAYOUT TO REJECT-LINE.
+           WRITE REJECT-LINE.
+           ADD 1 TO REJECT-COUNT.
+       2500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 3000-FINALIZE                                             *
+      *----------------------------------------------------------*
+       3000-FINALIZE.
+           CLOSE DEPARTMENT-MASTER-FILE.
+           CLOSE TRANSACTION-FILE.
+           CLOSE REJECT-REPORT-FILE.
+           DISPLAY 'DEPTMNT RUN COMPLETE'.
+           DISPLAY 'ADDS:    ' ADD-COUNT.
+           DISPLAY 'CHANGES: ' CHANGE-COUNT.
+           DISPLAY 'DELETES: ' DELETE-COUNT.
+           DISPLAY 'REJECTS: ' REJECT-COUNT.
+       3000-EXIT.
+           EXIT.
