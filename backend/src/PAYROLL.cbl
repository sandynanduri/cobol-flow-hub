@@ -0,0 +1,373 @@
+      * PAYROLL.CBL
+      * PAYROLL CALCULATION BATCH RUN
+      * READS THE EMPLOYEE MASTER, APPLIES THE STANDARD OR MANAGER
+      * TAX RATE FROM EMPLOYEE-CONSTANTS TO EACH ACTIVE EMPLOYEE'S
+      * EMP-SALARY, AND PRODUCES A PAYCHECK REGISTER REPORT WITH A
+      * CONTROL-TOTAL TRAILER LINE. CHECKPOINTS THE LAST EMP-ID
+      * PROCESSED EVERY CHECKPOINT-INTERVAL RECORDS SO A RUN THAT
+      * DIES PARTWAY THROUGH CAN BE RESTARTED FROM WHERE IT LEFT OFF
+      * INSTEAD OF REPROCESSING THE WHOLE MASTER.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-08  RSN  ORIGINAL PROGRAM
+      * 2026-08-08  RSN  ADDED RESTART-CONTROL-FILE CHECKPOINT/RESTART
+      *                  SUPPORT
+      * 2026-08-08  RSN  OPEN FAILURES NOW STOP RUN INSTEAD OF FALLING
+      *                  THROUGH TO THE MAIN LOOP; CHECKPOINT INTERVAL
+      *                  NOW COUNTS EVERY RECORD READ, NOT JUST ACTIVE
+      *                  EMPLOYEES; OPEN EXTEND NOW CHECKS FILE STATUS
+      *                  LIKE THE OPEN OUTPUT BRANCH ALREADY DID
+      * 2026-08-08  RSN  TRAILER-LINE LABEL WIDTHS TRIMMED SO THE
+      *                  LAID-OUT LENGTH NO LONGER OVERFLOWS
+      *                  REGISTER-LINE
+      * 2026-08-08  RSN  EMP-COUNT/TOTAL-GROSS/TOTAL-TAX/TOTAL-NET ARE
+      *                  NOW CHECKPOINTED INTO RESTART-CONTROL-RECORD
+      *                  AND RELOADED ON RESTART, SO THE TRAILER ON A
+      *                  RESUMED RUN REPORTS THE TRUE RUN TOTAL
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PAYROLL.
+       AUTHOR.        R S NEWHALL.
+       INSTALLATION.  PAYROLL PROCESSING.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       SPECIAL-NAMES.
+           C01 IS NEW-PAGE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+           SELECT PAYCHECK-REGISTER-FILE ASSIGN TO "PAYREG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REG-FILE-STATUS.
+
+           SELECT RESTART-CONTROL-FILE ASSIGN TO "RESTCTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESTART-JOB-NAME
+               FILE STATUS IS RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-MASTER-RECORD.
+           COPY EMPLOYEE-RECORD.
+
+       FD  PAYCHECK-REGISTER-FILE
+           RECORDING MODE IS F.
+       01  REGISTER-LINE               PIC X(100).
+
+       FD  RESTART-CONTROL-FILE.
+       01  RESTART-CONTROL-RECORD.
+           COPY RESTART-CONTROL.
+
+       WORKING-STORAGE SECTION.
+           COPY EMPLOYEE-CONSTANTS.
+
+       01  FILE-STATUS-VALUES.
+           05  EMP-FILE-STATUS      PIC XX.
+               88  EMP-FS-OK        VALUE '00'.
+               88  EMP-FS-EOF       VALUE '10'.
+           05  REG-FILE-STATUS      PIC XX.
+               88  REG-FS-OK        VALUE '00'.
+           05  RESTART-FILE-STATUS  PIC XX.
+               88  RESTART-FS-OK    VALUE '00'.
+
+       01  SWITCHES.
+           05  EOF-SWITCH           PIC X(01) VALUE 'N'.
+               88  END-OF-FILE      VALUE 'Y'.
+           05  MANAGER-SWITCH       PIC X(01) VALUE 'N'.
+               88  IS-MANAGER       VALUE 'Y'.
+           05  RESTART-RUN-SWITCH   PIC X(01) VALUE 'N'.
+               88  RESTART-RUN      VALUE 'Y'.
+           05  CHECKPOINT-SWITCH    PIC X(01) VALUE 'N'.
+               88  CHECKPOINT-RECORD-EXISTS VALUE 'Y'.
+
+       77  CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE 500.
+       77  RECORDS-SINCE-CHECKPOINT PIC 9(05) COMP VALUE ZERO.
+       77  MANAGER-TALLY            PIC 9(03) COMP VALUE ZERO.
+       77  TAX-RATE                 PIC V999 VALUE ZERO.
+       77  GROSS-PAY                PIC 9(7)V99 VALUE ZERO.
+       77  TAX-AMOUNT               PIC 9(7)V99 VALUE ZERO.
+       77  NET-PAY                  PIC 9(7)V99 VALUE ZERO.
+       77  EMP-COUNT                PIC 9(05) COMP VALUE ZERO.
+
+       01  CONTROL-TOTALS.
+           05  TOTAL-GROSS          PIC 9(9)V99 VALUE ZERO.
+           05  TOTAL-TAX            PIC 9(9)V99 VALUE ZERO.
+           05  TOTAL-NET            PIC 9(9)V99 VALUE ZERO.
+
+      *----------------------------------------------------------*
+      * REPORT LINE LAYOUTS                                      *
+      *----------------------------------------------------------*
+       01  HEADING-1.
+           05  FILLER                  PIC X(40) VALUE
+               'PAYCHECK REGISTER'.
+       01  HEADING-2.
+           05  FILLER                  PIC X(06) VALUE 'EMP-ID'.
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  FILLER                  PIC X(35) VALUE
+               'EMPLOYEE NAME'.
+           05  FILLER                  PIC X(14) VALUE
+               'GROSS PAY'.
+           05  FILLER                  PIC X(14) VALUE
+               'TAX WITHHELD'.
+           05  FILLER                  PIC X(14) VALUE
+               'NET PAY'.
+
+       01  DETAIL-LINE.
+           05  DTL-EMP-ID              PIC X(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DTL-EMP-NAME            PIC X(35).
+           05  DTL-GROSS-PAY           PIC ZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DTL-TAX-AMOUNT          PIC ZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DTL-NET-PAY             PIC ZZ,ZZZ,ZZ9.99.
+
+       01  TRAILER-LINE.
+           05  FILLER                  PIC X(17) VALUE
+               'CONTROL TOTALS -'.
+           05  FILLER                  PIC X(15) VALUE
+               'EMPLOYEES PAID:'.
+           05  TRL-EMP-COUNT           PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE 'GROSS:'.
+           05  TRL-TOTAL-GROSS         PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(04) VALUE 'TAX:'.
+           05  TRL-TOTAL-TAX           PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(04) VALUE 'NET:'.
+           05  TRL-TOTAL-NET           PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+      * 0000-MAINLINE                                             *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+               UNTIL END-OF-FILE.
+           PERFORM 3000-FINALIZE THRU 3000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * 1000-INITIALIZE - OPEN FILES AND PRIME THE READ           *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  EMPLOYEE-MASTER-FILE.
+           IF NOT EMP-FS-OK
+               DISPLAY MSG-FILE-ERROR
+               STOP RUN
+           END-IF.
+           PERFORM 1800-OPEN-RESTART-CONTROL THRU 1800-EXIT.
+
+           IF RESTART-RUN
+               OPEN EXTEND PAYCHECK-REGISTER-FILE
+               IF NOT REG-FS-OK
+                   DISPLAY MSG-FILE-ERROR
+                   STOP RUN
+               END-IF
+               MOVE RESTART-LAST-EMP-ID TO EMP-ID
+               START EMPLOYEE-MASTER-FILE KEY GREATER THAN EMP-ID
+                   INVALID KEY
+                       MOVE 'Y' TO EOF-SWITCH
+               END-START
+           ELSE
+               OPEN OUTPUT PAYCHECK-REGISTER-FILE
+               IF NOT REG-FS-OK
+                   DISPLAY MSG-FILE-ERROR
+                   STOP RUN
+               END-IF
+               MOVE HEADING-1 TO REGISTER-LINE
+               WRITE REGISTER-LINE
+               MOVE HEADING-2 TO REGISTER-LINE
+               WRITE REGISTER-LINE
+           END-IF.
+           PERFORM 1900-READ-EMPLOYEE THRU 1900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 1800-OPEN-RESTART-CONTROL - LOOK UP THIS JOB'S CHECKPOINT  *
+      * RECORD; AN IN-FLIGHT RECORD MEANS THE LAST RUN DIED BEFORE *
+      * REACHING 3000-FINALIZE, SO THIS RUN RESUMES AFTER THE LAST *
+      * EMP-ID CHECKPOINTED                                        *
+      *----------------------------------------------------------*
+       1800-OPEN-RESTART-CONTROL.
+           OPEN I-O RESTART-CONTROL-FILE.
+           IF NOT RESTART-FS-OK
+               OPEN OUTPUT RESTART-CONTROL-FILE
+               CLOSE RESTART-CONTROL-FILE
+               OPEN I-O RESTART-CONTROL-FILE
+           END-IF.
+           MOVE 'PAYROLL ' TO RESTART-JOB-NAME.
+           READ RESTART-CONTROL-FILE
+               INVALID KEY
+                   MOVE 'N' TO CHECKPOINT-SWITCH
+                   MOVE 'N' TO RESTART-RUN-SWITCH
+               NOT INVALID KEY
+                   MOVE 'Y' TO CHECKPOINT-SWITCH
+                   IF RESTART-JOB-COMPLETE
+                       MOVE 'N' TO RESTART-RUN-SWITCH
+                   ELSE
+                       MOVE 'Y' TO RESTART-RUN-SWITCH
+                   END-IF
+           END-READ.
+           IF RESTART-RUN
+               MOVE RESTART-ACCUM-COUNT    TO EMP-COUNT
+               MOVE RESTART-ACCUM-AMOUNT-1 TO TOTAL-GROSS
+               MOVE RESTART-ACCUM-AMOUNT-2 TO TOTAL-TAX
+               MOVE RESTART-ACCUM-AMOUNT-3 TO TOTAL-NET
+           ELSE
+               MOVE SPACES TO RESTART-LAST-EMP-ID
+               MOVE ZERO   TO RESTART-CHECKPOINT-COUNT
+               MOVE ZERO   TO RESTART-ACCUM-COUNT
+               MOVE ZERO   TO RESTART-ACCUM-AMOUNT-1
+               MOVE ZERO   TO RESTART-ACCUM-AMOUNT-2
+               MOVE ZERO   TO RESTART-ACCUM-AMOUNT-3
+           END-IF.
+       1800-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 1900-READ-EMPLOYEE - READ NEXT RECORD SEQUENTIALLY        *
+      *----------------------------------------------------------*
+       1900-READ-EMPLOYEE.
+           READ EMPLOYEE-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO EOF-SWITCH
+           END-READ.
+       1900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2000-PROCESS-EMPLOYEE - COMPUTE AND WRITE ONE DETAIL LINE *
+      *----------------------------------------------------------*
+       2000-PROCESS-EMPLOYEE.
+           IF EMP-ACTIVE
+               PERFORM 2100-DETERMINE-TAX-RATE THRU 2100-EXIT
+               PERFORM 2200-COMPUTE-PAY THRU 2200-EXIT
+               PERFORM 2300-WRITE-DETAIL THRU 2300-EXIT
+               PERFORM 2400-ACCUMULATE-TOTALS THRU 2400-EXIT
+           END-IF.
+           ADD 1 TO RECORDS-SINCE-CHECKPOINT.
+           IF RECORDS-SINCE-CHECKPOINT NOT < CHECKPOINT-INTERVAL
+               PERFORM 2450-WRITE-CHECKPOINT THRU 2450-EXIT
+           END-IF.
+           PERFORM 1900-READ-EMPLOYEE THRU 1900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2100-DETERMINE-TAX-RATE - MANAGER POSITIONS GET THE       *
+      * MANAGER-TAX-RATE, EVERYONE ELSE GETS STANDARD-TAX-RATE    *
+      *----------------------------------------------------------*
+       2100-DETERMINE-TAX-RATE.
+           MOVE 'N' TO MANAGER-SWITCH.
+           MOVE ZERO TO MANAGER-TALLY.
+           INSPECT EMP-POSITION TALLYING MANAGER-TALLY
+               FOR ALL 'MANAGER'.
+           IF MANAGER-TALLY > ZERO
+               MOVE 'Y' TO MANAGER-SWITCH
+           END-IF.
+           IF IS-MANAGER
+               MOVE MANAGER-TAX-RATE TO TAX-RATE
+           ELSE
+               MOVE STANDARD-TAX-RATE TO TAX-RATE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2200-COMPUTE-PAY - GROSS TO NET FOR ONE EMPLOYEE          *
+      *----------------------------------------------------------*
+       2200-COMPUTE-PAY.
+           MOVE EMP-SALARY TO GROSS-PAY.
+           COMPUTE TAX-AMOUNT ROUNDED =
+               GROSS-PAY * TAX-RATE.
+           COMPUTE NET-PAY = GROSS-PAY - TAX-AMOUNT.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2300-WRITE-DETAIL                                         *
+      *----------------------------------------------------------*
+       2300-WRITE-DETAIL.
+           MOVE EMP-ID TO DTL-EMP-ID.
+           STRING EMP-FIRST-NAME DELIMITED BY SIZE
+                  ' '            DELIMITED BY SIZE
+                  EMP-LAST-NAME  DELIMITED BY SIZE
+               INTO DTL-EMP-NAME.
+           MOVE GROSS-PAY  TO DTL-GROSS-PAY.
+           MOVE TAX-AMOUNT TO DTL-TAX-AMOUNT.
+           MOVE NET-PAY    TO DTL-NET-PAY.
+           MOVE DETAIL-LINE TO REGISTER-LINE.
+           WRITE REGISTER-LINE.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2400-ACCUMULATE-TOTALS                                    *
+      *----------------------------------------------------------*
+       2400-ACCUMULATE-TOTALS.
+           ADD 1 TO EMP-COUNT.
+           ADD GROSS-PAY  TO TOTAL-GROSS.
+           ADD TAX-AMOUNT TO TOTAL-TAX.
+           ADD NET-PAY    TO TOTAL-NET.
+       2400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2450-WRITE-CHECKPOINT - RECORD THE LAST EMP-ID PROCESSED  *
+      *----------------------------------------------------------*
+       2450-WRITE-CHECKPOINT.
+           MOVE EMP-ID TO RESTART-LAST-EMP-ID.
+           ADD 1 TO RESTART-CHECKPOINT-COUNT.
+           MOVE EMP-COUNT   TO RESTART-ACCUM-COUNT.
+           MOVE TOTAL-GROSS TO RESTART-ACCUM-AMOUNT-1.
+           MOVE TOTAL-TAX   TO RESTART-ACCUM-AMOUNT-2.
+           MOVE TOTAL-NET   TO RESTART-ACCUM-AMOUNT-3.
+           SET RESTART-JOB-IN-FLIGHT TO TRUE.
+           IF CHECKPOINT-RECORD-EXISTS
+               REWRITE RESTART-CONTROL-RECORD
+           ELSE
+               WRITE RESTART-CONTROL-RECORD
+               MOVE 'Y' TO CHECKPOINT-SWITCH
+           END-IF.
+           MOVE ZERO TO RECORDS-SINCE-CHECKPOINT.
+       2450-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 3000-FINALIZE - WRITE THE TRAILER AND CLOSE UP            *
+      *----------------------------------------------------------*
+       3000-FINALIZE.
+           MOVE EMP-COUNT    TO TRL-EMP-COUNT.
+           MOVE TOTAL-GROSS  TO TRL-TOTAL-GROSS.
+           MOVE TOTAL-TAX    TO TRL-TOTAL-TAX.
+           MOVE TOTAL-NET    TO TRL-TOTAL-NET.
+           MOVE TRAILER-LINE TO REGISTER-LINE.
+           WRITE REGISTER-LINE.
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE PAYCHECK-REGISTER-FILE.
+           SET RESTART-JOB-COMPLETE TO TRUE.
+           IF CHECKPOINT-RECORD-EXISTS
+               REWRITE RESTART-CONTROL-RECORD
+           ELSE
+               WRITE RESTART-CONTROL-RECORD
+           END-IF.
+           CLOSE RESTART-CONTROL-FILE.
+       3000-EXIT.
+           EXIT.
