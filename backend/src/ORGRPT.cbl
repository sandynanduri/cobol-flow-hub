@@ -0,0 +1,335 @@
+      * ORGRPT.CBL
+      * HEADCOUNT AND ORG-STRUCTURE REPORT BY DEPARTMENT AND POSITION
+      * READS THE EMPLOYEE MASTER, SORTS ACTIVE EMPLOYEES BY
+      * EMP-DEPT-CODE AND EMP-POSITION WITHIN DEPARTMENT, AND PRINTS
+      * A CONTROL-BREAK REPORT WITH SUBTOTALS AND AVERAGES AT EACH
+      * POSITION AND DEPARTMENT LEVEL PLUS A GRAND TOTAL.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-08  RSN  ORIGINAL PROGRAM
+      * 2026-08-08  RSN  OPEN FAILURES IN THE SORT INPUT AND OUTPUT
+      *                  PROCEDURES NOW STOP RUN INSTEAD OF SILENTLY
+      *                  PRODUCING AN EMPTY REPORT
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ORGRPT.
+       AUTHOR.        R S NEWHALL.
+       INSTALLATION.  PAYROLL PROCESSING.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "ORGSORT"
+               FILE STATUS IS SRT-FILE-STATUS.
+
+           SELECT ORG-REPORT-FILE ASSIGN TO "ORGRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-MASTER-RECORD.
+           COPY EMPLOYEE-RECORD.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SRT-DEPT-CODE        PIC X(04).
+           05  SRT-POSITION         PIC X(25).
+           05  SRT-EMP-ID           PIC X(06).
+           05  SRT-EMP-NAME         PIC X(35).
+           05  SRT-SALARY           PIC 9(7)V99.
+           05  SRT-YEARS-SERVICE    PIC 9(02).
+
+       FD  ORG-REPORT-FILE
+           RECORDING MODE IS F.
+       01  ORG-REPORT-LINE               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           COPY EMPLOYEE-CONSTANTS.
+
+       01  FILE-STATUS-VALUES.
+           05  EMP-FILE-STATUS       PIC XX.
+               88  EMP-FS-OK         VALUE '00'.
+               88  EMP-FS-EOF        VALUE '10'.
+           05  SRT-FILE-STATUS       PIC XX.
+               88  SRT-FS-OK         VALUE '00'.
+           05  RPT-FILE-STATUS       PIC XX.
+               88  RPT-FS-OK         VALUE '00'.
+
+       01  SWITCHES.
+           05  EMP-EOF-SWITCH        PIC X(01) VALUE 'N'.
+               88  EMP-END-OF-FILE   VALUE 'Y'.
+           05  SORT-EOF-SWITCH       PIC X(01) VALUE 'N'.
+               88  SORT-END-OF-FILE  VALUE 'Y'.
+           05  FIRST-RECORD-SWITCH   PIC X(01) VALUE 'Y'.
+               88  FIRST-RECORD      VALUE 'Y'.
+
+       01  CONTROL-FIELDS.
+           05  PREV-DEPT-CODE        PIC X(04) VALUE SPACES.
+           05  PREV-POSITION         PIC X(25) VALUE SPACES.
+
+       01  POSITION-ACCUMULATORS.
+           05  POSITION-COUNT        PIC 9(05) COMP VALUE ZERO.
+           05  POSITION-SALARY-TOTAL PIC 9(09)V99 VALUE ZERO.
+           05  POSITION-YEARS-TOTAL  PIC 9(07) COMP VALUE ZERO.
+
+       01  DEPARTMENT-ACCUMULATORS.
+           05  DEPARTMENT-COUNT        PIC 9(05) COMP VALUE ZERO.
+           05  DEPARTMENT-SALARY-TOTAL PIC 9(09)V99 VALUE ZERO.
+           05  DEPARTMENT-YEARS-TOTAL  PIC 9(07) COMP VALUE ZERO.
+
+       01  GRAND-TOTAL-ACCUMULATORS.
+           05  GRAND-TOTAL-COUNT        PIC 9(05) COMP VALUE ZERO.
+           05  GRAND-TOTAL-SALARY-TOTAL PIC 9(09)V99 VALUE ZERO.
+           05  GRAND-TOTAL-YEARS-TOTAL  PIC 9(07) COMP VALUE ZERO.
+
+       01  AVERAGE-WORK-FIELDS.
+           05  AVERAGE-SALARY        PIC ZZZ,ZZ9.99.
+           05  AVERAGE-YEARS         PIC ZZ9.9.
+
+       01  HEADING-1.
+           05  FILLER                   PIC X(40) VALUE
+               'HEADCOUNT / ORG-STRUCTURE REPORT'.
+       01  HEADING-2.
+           05  FILLER                   PIC X(06) VALUE 'DEPT'.
+           05  FILLER                   PIC X(06) VALUE SPACES.
+           05  FILLER                   PIC X(25) VALUE 'POSITION'.
+           05  FILLER                   PIC X(06) VALUE SPACES.
+           05  FILLER                   PIC X(08) VALUE 'COUNT'.
+           05  FILLER                   PIC X(13) VALUE 'AVG SALARY'.
+           05  FILLER                   PIC X(08) VALUE 'AVG SVC'.
+
+       01  DEPT-BREAK-LINE.
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  BRK-DEPT-CODE            PIC X(04).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  FILLER                   PIC X(25) VALUE
+               'DEPARTMENT TOTAL'.
+
+       01  POSITION-LINE.
+           05  PSN-DEPT-CODE            PIC X(04).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  PSN-POSITION             PIC X(25).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  PSN-COUNT                PIC ZZ,ZZ9.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  PSN-AVG-SALARY           PIC ZZZ,ZZ9.99.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  PSN-AVG-YEARS            PIC ZZ9.9.
+
+       01  TOTAL-LINE.
+           05  TOT-LABEL                PIC X(35).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  TOT-COUNT                PIC ZZ,ZZ9.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  TOT-AVG-SALARY           PIC ZZZ,ZZ9.99.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  TOT-AVG-YEARS            PIC ZZ9.9.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+      * 0000-MAINLINE                                             *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-DEPT-CODE
+               ON ASCENDING KEY SRT-POSITION
+               INPUT PROCEDURE 1000-SORT-INPUT THRU 1000-EXIT
+               OUTPUT PROCEDURE 2000-SORT-OUTPUT THRU 2000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * 1000-SORT-INPUT - FEED ONLY ACTIVE EMPLOYEES TO THE SORT   *
+      *----------------------------------------------------------*
+       1000-SORT-INPUT.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           IF NOT EMP-FS-OK
+               DISPLAY MSG-FILE-ERROR
+               STOP RUN
+           END-IF.
+           PERFORM 1900-READ-EMPLOYEE THRU 1900-EXIT.
+           PERFORM 1100-RELEASE-EMPLOYEE THRU 1100-EXIT
+               UNTIL EMP-END-OF-FILE.
+           CLOSE EMPLOYEE-MASTER-FILE.
+       1000-EXIT.
+           EXIT.
+
+       1100-RELEASE-EMPLOYEE.
+           IF EMP-ACTIVE
+               MOVE EMP-DEPT-CODE      TO SRT-DEPT-CODE
+               MOVE EMP-POSITION       TO SRT-POSITION
+               MOVE EMP-ID             TO SRT-EMP-ID
+               STRING EMP-FIRST-NAME DELIMITED BY SIZE
+                      ' '            DELIMITED BY SIZE
+                      EMP-LAST-NAME  DELIMITED BY SIZE
+                   INTO SRT-EMP-NAME
+               MOVE EMP-SALARY         TO SRT-SALARY
+               MOVE EMP-YEARS-SERVICE  TO SRT-YEARS-SERVICE
+               RELEASE SORT-WORK-RECORD
+           END-IF.
+           PERFORM 1900-READ-EMPLOYEE THRU 1900-EXIT.
+       1100-EXIT.
+           EXIT.
+
+       1900-READ-EMPLOYEE.
+           READ EMPLOYEE-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO EMP-EOF-SWITCH
+           END-READ.
+       1900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2000-SORT-OUTPUT - CONTROL-BREAK REPORT OVER THE SORTED    *
+      * WORK FILE (DEPARTMENT MAJOR, POSITION MINOR)               *
+      *----------------------------------------------------------*
+       2000-SORT-OUTPUT.
+           OPEN OUTPUT ORG-REPORT-FILE.
+           IF NOT RPT-FS-OK
+               DISPLAY MSG-FILE-ERROR
+               STOP RUN
+           END-IF.
+           MOVE HEADING-1 TO ORG-REPORT-LINE.
+           WRITE ORG-REPORT-LINE.
+           MOVE HEADING-2 TO ORG-REPORT-LINE.
+           WRITE ORG-REPORT-LINE.
+           PERFORM 2900-RETURN-SORTED THRU 2900-EXIT.
+           PERFORM 2100-PROCESS-SORTED THRU 2100-EXIT
+               UNTIL SORT-END-OF-FILE.
+           IF NOT FIRST-RECORD
+               PERFORM 2300-PRINT-POSITION THRU 2300-EXIT
+               PERFORM 2400-PRINT-DEPARTMENT THRU 2400-EXIT
+           END-IF.
+           PERFORM 2500-PRINT-GRAND-TOTAL THRU 2500-EXIT.
+           CLOSE ORG-REPORT-FILE.
+       2000-EXIT.
+           EXIT.
+
+       2100-PROCESS-SORTED.
+           IF FIRST-RECORD
+               MOVE 'N' TO FIRST-RECORD-SWITCH
+               MOVE SRT-DEPT-CODE TO PREV-DEPT-CODE
+               MOVE SRT-POSITION  TO PREV-POSITION
+           END-IF.
+
+           IF SRT-DEPT-CODE NOT = PREV-DEPT-CODE
+               PERFORM 2300-PRINT-POSITION THRU 2300-EXIT
+               PERFORM 2400-PRINT-DEPARTMENT THRU 2400-EXIT
+               MOVE SRT-DEPT-CODE TO PREV-DEPT-CODE
+               MOVE SRT-POSITION  TO PREV-POSITION
+           ELSE
+               IF SRT-POSITION NOT = PREV-POSITION
+                   PERFORM 2300-PRINT-POSITION THRU 2300-EXIT
+                   MOVE SRT-POSITION TO PREV-POSITION
+               END-IF
+           END-IF.
+
+           ADD 1 TO POSITION-COUNT.
+           ADD SRT-SALARY TO POSITION-SALARY-TOTAL.
+           ADD SRT-YEARS-SERVICE TO POSITION-YEARS-TOTAL.
+           PERFORM 2900-RETURN-SORTED THRU 2900-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2300-PRINT-POSITION - SUBTOTAL FOR THE POSITION JUST       *
+      * COMPLETED, THEN ROLL IT INTO THE DEPARTMENT ACCUMULATORS   *
+      *----------------------------------------------------------*
+       2300-PRINT-POSITION.
+           IF POSITION-COUNT > ZERO
+               COMPUTE AVERAGE-SALARY =
+                   POSITION-SALARY-TOTAL / POSITION-COUNT
+               COMPUTE AVERAGE-YEARS =
+                   POSITION-YEARS-TOTAL / POSITION-COUNT
+               MOVE PREV-DEPT-CODE TO PSN-DEPT-CODE
+               MOVE PREV-POSITION  TO PSN-POSITION
+               MOVE POSITION-COUNT TO PSN-COUNT
+               MOVE AVERAGE-SALARY TO PSN-AVG-SALARY
+               MOVE AVERAGE-YEARS  TO PSN-AVG-YEARS
+               MOVE POSITION-LINE  TO ORG-REPORT-LINE
+               WRITE ORG-REPORT-LINE
+
+               ADD POSITION-COUNT TO DEPARTMENT-COUNT
+               ADD POSITION-SALARY-TOTAL TO DEPARTMENT-SALARY-TOTAL
+               ADD POSITION-YEARS-TOTAL TO DEPARTMENT-YEARS-TOTAL
+               MOVE ZERO TO POSITION-COUNT
+               MOVE ZERO TO POSITION-SALARY-TOTAL
+               MOVE ZERO TO POSITION-YEARS-TOTAL
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2400-PRINT-DEPARTMENT - SUBTOTAL FOR THE DEPARTMENT JUST   *
+      * COMPLETED, THEN ROLL IT INTO THE GRAND TOTAL               *
+      *----------------------------------------------------------*
+       2400-PRINT-DEPARTMENT.
+           IF DEPARTMENT-COUNT > ZERO
+               COMPUTE AVERAGE-SALARY =
+                   DEPARTMENT-SALARY-TOTAL / DEPARTMENT-COUNT
+               COMPUTE AVERAGE-YEARS =
+                   DEPARTMENT-YEARS-TOTAL / DEPARTMENT-COUNT
+               MOVE PREV-DEPT-CODE  TO BRK-DEPT-CODE
+               MOVE DEPT-BREAK-LINE TO ORG-REPORT-LINE
+               WRITE ORG-REPORT-LINE
+               MOVE SPACES          TO TOTAL-LINE
+               MOVE 'DEPARTMENT TOTAL' TO TOT-LABEL
+               MOVE DEPARTMENT-COUNT TO TOT-COUNT
+               MOVE AVERAGE-SALARY  TO TOT-AVG-SALARY
+               MOVE AVERAGE-YEARS   TO TOT-AVG-YEARS
+               MOVE TOTAL-LINE      TO ORG-REPORT-LINE
+               WRITE ORG-REPORT-LINE
+
+               ADD DEPARTMENT-COUNT TO GRAND-TOTAL-COUNT
+               ADD DEPARTMENT-SALARY-TOTAL TO GRAND-TOTAL-SALARY-TOTAL
+               ADD DEPARTMENT-YEARS-TOTAL TO GRAND-TOTAL-YEARS-TOTAL
+               MOVE ZERO TO DEPARTMENT-COUNT
+               MOVE ZERO TO DEPARTMENT-SALARY-TOTAL
+               MOVE ZERO TO DEPARTMENT-YEARS-TOTAL
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2500-PRINT-GRAND-TOTAL                                    *
+      *----------------------------------------------------------*
+       2500-PRINT-GRAND-TOTAL.
+           IF GRAND-TOTAL-COUNT > ZERO
+               COMPUTE AVERAGE-SALARY =
+                   GRAND-TOTAL-SALARY-TOTAL / GRAND-TOTAL-COUNT
+               COMPUTE AVERAGE-YEARS =
+                   GRAND-TOTAL-YEARS-TOTAL / GRAND-TOTAL-COUNT
+           ELSE
+               MOVE ZERO TO AVERAGE-SALARY
+               MOVE ZERO TO AVERAGE-YEARS
+           END-IF.
+           MOVE SPACES TO TOTAL-LINE.
+           MOVE 'GRAND TOTAL' TO TOT-LABEL.
+           MOVE GRAND-TOTAL-COUNT TO TOT-COUNT.
+           MOVE AVERAGE-SALARY TO TOT-AVG-SALARY.
+           MOVE AVERAGE-YEARS  TO TOT-AVG-YEARS.
+           MOVE TOTAL-LINE TO ORG-REPORT-LINE.
+           WRITE ORG-REPORT-LINE.
+       2500-EXIT.
+           EXIT.
+
+       2900-RETURN-SORTED.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE 'Y' TO SORT-EOF-SWITCH
+           END-RETURN.
+       2900-EXIT.
+           EXIT.
