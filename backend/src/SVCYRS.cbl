@@ -0,0 +1,341 @@
+      * SVCYRS.CBL
+      * ANNUAL YEARS-OF-SERVICE RECALCULATION AND ANNIVERSARY REPORT
+      * RECOMPUTES EMP-YEARS-SERVICE FOR EVERY ACTIVE EMPLOYEE FROM
+      * EMP-HIRE-DATE AGAINST THE RUN DATE, REWRITES THE MASTER, AND
+      * LISTS EVERYONE HITTING A 5/10/15/20-YEAR MILESTONE THIS CYCLE.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-08  RSN  ORIGINAL PROGRAM
+      * 2026-08-08  RSN  ADDED RESTART-CONTROL-FILE CHECKPOINT/RESTART
+      *                  SUPPORT
+      * 2026-08-08  RSN  OPEN FAILURES NOW STOP RUN INSTEAD OF FALLING
+      *                  THROUGH TO THE MAIN LOOP; BOTH OPEN BRANCHES
+      *                  FOR THE ANNIVERSARY REPORT NOW CHECK FILE
+      *                  STATUS
+      * 2026-08-08  RSN  NEW-YEARS-SERVICE MADE SIGNED TO MATCH
+      *                  TERMPRG'S TERMINATED-AGE-YEARS - A BAD
+      *                  HIRE/RUN DATE COMBINATION NOW SURFACES AS A
+      *                  VISIBLY NEGATIVE VALUE INSTEAD OF BEING
+      *                  MANGLED BY AN UNSIGNED PICTURE
+      * 2026-08-08  RSN  A NEGATIVE NEW-YEARS-SERVICE IS NO LONGER
+      *                  MOVED INTO THE UNSIGNED EMP-YEARS-SERVICE
+      *                  MASTER FIELD; THE RECORD IS LEFT UNCHANGED,
+      *                  FLAGGED TO THE CONSOLE, AND COUNTED ON THE
+      *                  TRAILER AS A DATA ERROR INSTEAD
+      * 2026-08-08  RSN  RECORD-COUNT/ANNIVERSARY-COUNT/SKIPPED-COUNT
+      *                  ARE NOW CHECKPOINTED INTO RESTART-CONTROL-
+      *                  RECORD AND RELOADED ON RESTART, SO THE
+      *                  TRAILER ON A RESUMED RUN REPORTS THE TRUE RUN
+      *                  TOTAL
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SVCYRS.
+       AUTHOR.        R S NEWHALL.
+       INSTALLATION.  PAYROLL PROCESSING.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+           SELECT ANNIVERSARY-REPORT-FILE ASSIGN TO "EMPANNV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+
+           SELECT RESTART-CONTROL-FILE ASSIGN TO "RESTCTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESTART-JOB-NAME
+               FILE STATUS IS RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-MASTER-RECORD.
+           COPY EMPLOYEE-RECORD.
+
+       FD  ANNIVERSARY-REPORT-FILE
+           RECORDING MODE IS F.
+       01  ANNIVERSARY-LINE              PIC X(100).
+
+       FD  RESTART-CONTROL-FILE.
+       01  RESTART-CONTROL-RECORD.
+           COPY RESTART-CONTROL.
+
+       WORKING-STORAGE SECTION.
+           COPY EMPLOYEE-CONSTANTS.
+
+       01  FILE-STATUS-VALUES.
+           05  EMP-FILE-STATUS         PIC XX.
+               88  EMP-FS-OK           VALUE '00'.
+               88  EMP-FS-EOF          VALUE '10'.
+           05  RPT-FILE-STATUS         PIC XX.
+               88  RPT-FS-OK           VALUE '00'.
+           05  RESTART-FILE-STATUS     PIC XX.
+               88  RESTART-FS-OK       VALUE '00'.
+
+       01  SWITCHES.
+           05  EOF-SWITCH              PIC X(01) VALUE 'N'.
+               88  END-OF-FILE         VALUE 'Y'.
+           05  RESTART-RUN-SWITCH      PIC X(01) VALUE 'N'.
+               88  RESTART-RUN         VALUE 'Y'.
+           05  CHECKPOINT-SWITCH       PIC X(01) VALUE 'N'.
+               88  CHECKPOINT-RECORD-EXISTS VALUE 'Y'.
+
+       01  RUN-DATE.
+           05  RUN-YEAR                PIC 9(04).
+           05  RUN-MONTH               PIC 9(02).
+           05  RUN-DAY                 PIC 9(02).
+
+       77  CHECKPOINT-INTERVAL         PIC 9(05) COMP VALUE 500.
+       77  RECORDS-SINCE-CHECKPOINT    PIC 9(05) COMP VALUE ZERO.
+       77  NEW-YEARS-SERVICE           PIC S9(02) VALUE ZERO.
+       77  RECORD-COUNT                PIC 9(05) COMP VALUE ZERO.
+       77  ANNIVERSARY-COUNT           PIC 9(05) COMP VALUE ZERO.
+       77  SKIPPED-COUNT               PIC 9(05) COMP VALUE ZERO.
+
+       01  HEADING-1.
+           05  FILLER                     PIC X(40) VALUE
+               'SERVICE ANNIVERSARY REPORT'.
+       01  HEADING-2.
+           05  FILLER                     PIC X(06) VALUE 'EMP-ID'.
+           05  FILLER                     PIC X(06) VALUE SPACES.
+           05  FILLER                     PIC X(35) VALUE
+               'EMPLOYEE NAME'.
+           05  FILLER                     PIC X(20) VALUE
+               'YEARS OF SERVICE'.
+
+       01  DETAIL-LINE.
+           05  DTL-EMP-ID                 PIC X(06).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  DTL-EMP-NAME               PIC X(35).
+           05  DTL-YEARS-SERVICE          PIC Z9.
+           05  FILLER                     PIC X(03) VALUE SPACES.
+           05  FILLER                     PIC X(15) VALUE
+               'YEAR MILESTONE'.
+
+       01  TRAILER-LINE.
+           05  FILLER                     PIC X(22) VALUE
+               'RECORDS RECALCULATED:'.
+           05  TRL-RECORD-COUNT           PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(04) VALUE SPACES.
+           05  FILLER                     PIC X(20) VALUE
+               'ANNIVERSARIES HIT:'.
+           05  TRL-ANNIVERSARY-COUNT      PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(04) VALUE SPACES.
+           05  FILLER                     PIC X(14) VALUE
+               'DATA ERRORS:'.
+           05  TRL-SKIPPED-COUNT          PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+      * 0000-MAINLINE                                             *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-RECALCULATE-EMPLOYEE THRU 2000-EXIT
+               UNTIL END-OF-FILE.
+           PERFORM 3000-FINALIZE THRU 3000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * 1000-INITIALIZE                                           *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           OPEN I-O EMPLOYEE-MASTER-FILE.
+           IF NOT EMP-FS-OK
+               DISPLAY MSG-FILE-ERROR
+               STOP RUN
+           END-IF.
+           PERFORM 1800-OPEN-RESTART-CONTROL THRU 1800-EXIT.
+
+           IF RESTART-RUN
+               OPEN EXTEND ANNIVERSARY-REPORT-FILE
+               IF NOT RPT-FS-OK
+                   DISPLAY MSG-FILE-ERROR
+                   STOP RUN
+               END-IF
+               MOVE RESTART-LAST-EMP-ID TO EMP-ID
+               START EMPLOYEE-MASTER-FILE KEY GREATER THAN EMP-ID
+                   INVALID KEY
+                       MOVE 'Y' TO EOF-SWITCH
+               END-START
+           ELSE
+               OPEN OUTPUT ANNIVERSARY-REPORT-FILE
+               IF NOT RPT-FS-OK
+                   DISPLAY MSG-FILE-ERROR
+                   STOP RUN
+               END-IF
+               MOVE HEADING-1 TO ANNIVERSARY-LINE
+               WRITE ANNIVERSARY-LINE
+               MOVE HEADING-2 TO ANNIVERSARY-LINE
+               WRITE ANNIVERSARY-LINE
+           END-IF.
+           PERFORM 1900-READ-EMPLOYEE THRU 1900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 1800-OPEN-RESTART-CONTROL                                 *
+      *----------------------------------------------------------*
+       1800-OPEN-RESTART-CONTROL.
+           OPEN I-O RESTART-CONTROL-FILE.
+           IF NOT RESTART-FS-OK
+               OPEN OUTPUT RESTART-CONTROL-FILE
+               CLOSE RESTART-CONTROL-FILE
+               OPEN I-O RESTART-CONTROL-FILE
+           END-IF.
+           MOVE 'SVCYRS  ' TO RESTART-JOB-NAME.
+           READ RESTART-CONTROL-FILE
+               INVALID KEY
+                   MOVE 'N' TO CHECKPOINT-SWITCH
+                   MOVE 'N' TO RESTART-RUN-SWITCH
+               NOT INVALID KEY
+                   MOVE 'Y' TO CHECKPOINT-SWITCH
+                   IF RESTART-JOB-COMPLETE
+                       MOVE 'N' TO RESTART-RUN-SWITCH
+                   ELSE
+                       MOVE 'Y' TO RESTART-RUN-SWITCH
+                   END-IF
+           END-READ.
+           IF RESTART-RUN
+               MOVE RESTART-ACCUM-COUNT    TO RECORD-COUNT
+               MOVE RESTART-ACCUM-AMOUNT-1 TO ANNIVERSARY-COUNT
+               MOVE RESTART-ACCUM-AMOUNT-2 TO SKIPPED-COUNT
+           ELSE
+               MOVE SPACES TO RESTART-LAST-EMP-ID
+               MOVE ZERO   TO RESTART-CHECKPOINT-COUNT
+               MOVE ZERO   TO RESTART-ACCUM-COUNT
+               MOVE ZERO   TO RESTART-ACCUM-AMOUNT-1
+               MOVE ZERO   TO RESTART-ACCUM-AMOUNT-2
+           END-IF.
+       1800-EXIT.
+           EXIT.
+
+       1900-READ-EMPLOYEE.
+           READ EMPLOYEE-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO EOF-SWITCH
+           END-READ.
+       1900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2000-RECALCULATE-EMPLOYEE                                 *
+      *----------------------------------------------------------*
+       2000-RECALCULATE-EMPLOYEE.
+           IF EMP-ACTIVE
+               PERFORM 2100-COMPUTE-YEARS THRU 2100-EXIT
+               IF NEW-YEARS-SERVICE < ZERO
+                   DISPLAY 'ERROR: NEGATIVE YEARS OF SERVICE FOR '
+                       EMP-ID
+                   ADD 1 TO SKIPPED-COUNT
+               ELSE
+                   MOVE NEW-YEARS-SERVICE TO EMP-YEARS-SERVICE
+                   REWRITE EMPLOYEE-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY MSG-FILE-ERROR
+                   END-REWRITE
+                   ADD 1 TO RECORD-COUNT
+                   IF NEW-YEARS-SERVICE = 5  OR
+                      NEW-YEARS-SERVICE = 10 OR
+                      NEW-YEARS-SERVICE = 15 OR
+                      NEW-YEARS-SERVICE = 20
+                       PERFORM 2200-WRITE-ANNIVERSARY THRU 2200-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+           ADD 1 TO RECORDS-SINCE-CHECKPOINT.
+           IF RECORDS-SINCE-CHECKPOINT NOT < CHECKPOINT-INTERVAL
+               PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+           END-IF.
+           PERFORM 1900-READ-EMPLOYEE THRU 1900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2100-COMPUTE-YEARS - WHOLE YEARS FROM HIRE DATE TO RUN     *
+      * DATE, BACKING OFF ONE YEAR IF THE ANNIVERSARY HASN'T       *
+      * HAPPENED YET THIS CALENDAR YEAR                            *
+      *----------------------------------------------------------*
+       2100-COMPUTE-YEARS.
+           COMPUTE NEW-YEARS-SERVICE =
+               RUN-YEAR - EMP-HIRE-YEAR.
+           IF RUN-MONTH < EMP-HIRE-MONTH
+               SUBTRACT 1 FROM NEW-YEARS-SERVICE
+           ELSE
+               IF RUN-MONTH = EMP-HIRE-MONTH
+                  AND RUN-DAY < EMP-HIRE-DAY
+                   SUBTRACT 1 FROM NEW-YEARS-SERVICE
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2200-WRITE-ANNIVERSARY                                    *
+      *----------------------------------------------------------*
+       2200-WRITE-ANNIVERSARY.
+           MOVE EMP-ID TO DTL-EMP-ID.
+           STRING EMP-FIRST-NAME DELIMITED BY SIZE
+                  ' '            DELIMITED BY SIZE
+                  EMP-LAST-NAME  DELIMITED BY SIZE
+               INTO DTL-EMP-NAME.
+           MOVE NEW-YEARS-SERVICE TO DTL-YEARS-SERVICE.
+           MOVE DETAIL-LINE TO ANNIVERSARY-LINE.
+           WRITE ANNIVERSARY-LINE.
+           ADD 1 TO ANNIVERSARY-COUNT.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2300-WRITE-CHECKPOINT - RECORD THE LAST EMP-ID PROCESSED  *
+      *----------------------------------------------------------*
+       2300-WRITE-CHECKPOINT.
+           MOVE EMP-ID TO RESTART-LAST-EMP-ID.
+           ADD 1 TO RESTART-CHECKPOINT-COUNT.
+           MOVE RECORD-COUNT      TO RESTART-ACCUM-COUNT.
+           MOVE ANNIVERSARY-COUNT TO RESTART-ACCUM-AMOUNT-1.
+           MOVE SKIPPED-COUNT     TO RESTART-ACCUM-AMOUNT-2.
+           SET RESTART-JOB-IN-FLIGHT TO TRUE.
+           IF CHECKPOINT-RECORD-EXISTS
+               REWRITE RESTART-CONTROL-RECORD
+           ELSE
+               WRITE RESTART-CONTROL-RECORD
+               MOVE 'Y' TO CHECKPOINT-SWITCH
+           END-IF.
+           MOVE ZERO TO RECORDS-SINCE-CHECKPOINT.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 3000-FINALIZE                                             *
+      *----------------------------------------------------------*
+       3000-FINALIZE.
+           MOVE RECORD-COUNT      TO TRL-RECORD-COUNT.
+           MOVE ANNIVERSARY-COUNT TO TRL-ANNIVERSARY-COUNT.
+           MOVE SKIPPED-COUNT     TO TRL-SKIPPED-COUNT.
+           MOVE TRAILER-LINE      TO ANNIVERSARY-LINE.
+           WRITE ANNIVERSARY-LINE.
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE ANNIVERSARY-REPORT-FILE.
+           SET RESTART-JOB-COMPLETE TO TRUE.
+           IF CHECKPOINT-RECORD-EXISTS
+               REWRITE RESTART-CONTROL-RECORD
+           ELSE
+               WRITE RESTART-CONTROL-RECORD
+           END-IF.
+           CLOSE RESTART-CONTROL-FILE.
+       3000-EXIT.
+           EXIT.
