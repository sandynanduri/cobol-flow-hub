@@ -0,0 +1,275 @@
+      * BENEXTR.CBL
+      * BENEFITS VENDOR EXTRACT BATCH RUN
+      * READS THE EMPLOYEE MASTER AND WRITES A FIXED-FORMAT EXTRACT
+      * RECORD (EXTRACT-RECORD.CPY) FOR EVERY ACTIVE EMPLOYEE AND
+      * EVERY EMPLOYEE TERMINATED SINCE THIS JOB'S LAST SUCCESSFUL
+      * RUN (RESTART-LAST-SUCCESS-DATE IN RESTART-CONTROL.CPY) UP
+      * THROUGH TODAY'S RUN DATE, FOR HAND-OFF TO THE BENEFITS
+      * VENDOR'S INTAKE PROCESS. CHECKPOINTS THE LAST EMP-ID
+      * PROCESSED EVERY CHECKPOINT-INTERVAL RECORDS SO A RUN THAT
+      * DIES PARTWAY THROUGH CAN BE RESTARTED FROM WHERE IT LEFT
+      * OFF INSTEAD OF REPROCESSING THE WHOLE MASTER.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-08  RSN  ORIGINAL PROGRAM
+      * 2026-08-08  RSN  DOCUMENTED EXACT-DATE-MATCH RISK ON THE
+      *                  NEWLY-TERMINATED TEST; OPEN FAILURES NOW STOP
+      *                  RUN INSTEAD OF FALLING THROUGH TO THE MAIN
+      *                  LOOP; OPEN EXTEND NOW CHECKS FILE STATUS LIKE
+      *                  THE OPEN OUTPUT BRANCH ALREADY DID
+      * 2026-08-08  RSN  NEWLY-TERMINATED TEST NOW SELECTS ON A RANGE
+      *                  FROM THE JOB'S LAST SUCCESSFUL RUN DATE
+      *                  (RESTART-LAST-SUCCESS-DATE, CARRIED IN
+      *                  RESTART-CONTROL.CPY AND SET ONLY ON A CLEAN
+      *                  3000-FINALIZE) THROUGH TODAY'S RUN DATE,
+      *                  INSTEAD OF AN EXACT MATCH ON RUN-DATE, SO A
+      *                  SKIPPED OR LATE RUN NO LONGER LOSES A
+      *                  TERMINATION
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BENEXTR.
+       AUTHOR.        R S NEWHALL.
+       INSTALLATION.  PAYROLL PROCESSING.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+           SELECT BENEFITS-EXTRACT-FILE ASSIGN TO "BENEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXT-FILE-STATUS.
+
+           SELECT RESTART-CONTROL-FILE ASSIGN TO "RESTCTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESTART-JOB-NAME
+               FILE STATUS IS RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-MASTER-RECORD.
+           COPY EMPLOYEE-RECORD.
+
+       FD  BENEFITS-EXTRACT-FILE.
+       01  BENEFITS-EXTRACT-RECORD.
+           COPY EXTRACT-RECORD.
+
+       FD  RESTART-CONTROL-FILE.
+       01  RESTART-CONTROL-RECORD.
+           COPY RESTART-CONTROL.
+
+       WORKING-STORAGE SECTION.
+           COPY EMPLOYEE-CONSTANTS.
+
+       01  FILE-STATUS-VALUES.
+           05  EMP-FILE-STATUS      PIC XX.
+               88  EMP-FS-OK        VALUE '00'.
+               88  EMP-FS-EOF       VALUE '10'.
+           05  EXT-FILE-STATUS      PIC XX.
+               88  EXT-FS-OK        VALUE '00'.
+           05  RESTART-FILE-STATUS  PIC XX.
+               88  RESTART-FS-OK    VALUE '00'.
+
+       01  SWITCHES.
+           05  EOF-SWITCH           PIC X(01) VALUE 'N'.
+               88  END-OF-FILE      VALUE 'Y'.
+           05  RESTART-RUN-SWITCH   PIC X(01) VALUE 'N'.
+               88  RESTART-RUN      VALUE 'Y'.
+           05  CHECKPOINT-SWITCH    PIC X(01) VALUE 'N'.
+               88  CHECKPOINT-RECORD-EXISTS VALUE 'Y'.
+
+       01  RUN-DATE.
+           05  RUN-YEAR             PIC 9(04).
+           05  RUN-MONTH            PIC 9(02).
+           05  RUN-DAY              PIC 9(02).
+       01  RUN-DATE-NUM REDEFINES RUN-DATE PIC 9(08).
+
+       01  TERM-DATE-WORK.
+           05  TERM-WORK-YEAR       PIC 9(04).
+           05  TERM-WORK-MONTH      PIC 9(02).
+           05  TERM-WORK-DAY        PIC 9(02).
+       01  TERM-DATE-NUM REDEFINES TERM-DATE-WORK PIC 9(08).
+
+       77  CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE 500.
+       77  RECORDS-SINCE-CHECKPOINT PIC 9(05) COMP VALUE ZERO.
+       77  EXTRACT-COUNT            PIC 9(05) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+      * 0000-MAINLINE                                             *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+               UNTIL END-OF-FILE.
+           PERFORM 3000-FINALIZE THRU 3000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * 1000-INITIALIZE - OPEN FILES AND PRIME THE READ           *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           IF NOT EMP-FS-OK
+               DISPLAY MSG-FILE-ERROR
+               STOP RUN
+           END-IF.
+           PERFORM 1800-OPEN-RESTART-CONTROL THRU 1800-EXIT.
+
+           IF RESTART-RUN
+               OPEN EXTEND BENEFITS-EXTRACT-FILE
+               IF NOT EXT-FS-OK
+                   DISPLAY MSG-FILE-ERROR
+                   STOP RUN
+               END-IF
+               MOVE RESTART-LAST-EMP-ID
+                   TO EMP-ID IN EMPLOYEE-MASTER-RECORD
+               START EMPLOYEE-MASTER-FILE
+                   KEY GREATER THAN EMP-ID IN EMPLOYEE-MASTER-RECORD
+                   INVALID KEY
+                       MOVE 'Y' TO EOF-SWITCH
+               END-START
+           ELSE
+               OPEN OUTPUT BENEFITS-EXTRACT-FILE
+               IF NOT EXT-FS-OK
+                   DISPLAY MSG-FILE-ERROR
+                   STOP RUN
+               END-IF
+           END-IF.
+           PERFORM 1900-READ-EMPLOYEE THRU 1900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 1800-OPEN-RESTART-CONTROL - LOOK UP THIS JOB'S CHECKPOINT  *
+      * RECORD; AN IN-FLIGHT RECORD MEANS THE LAST RUN DIED BEFORE *
+      * REACHING 3000-FINALIZE, SO THIS RUN RESUMES AFTER THE LAST *
+      * EMP-ID CHECKPOINTED                                        *
+      *----------------------------------------------------------*
+       1800-OPEN-RESTART-CONTROL.
+           OPEN I-O RESTART-CONTROL-FILE.
+           IF NOT RESTART-FS-OK
+               OPEN OUTPUT RESTART-CONTROL-FILE
+               CLOSE RESTART-CONTROL-FILE
+               OPEN I-O RESTART-CONTROL-FILE
+           END-IF.
+           MOVE 'BENEXTR ' TO RESTART-JOB-NAME.
+           READ RESTART-CONTROL-FILE
+               INVALID KEY
+                   MOVE 'N' TO CHECKPOINT-SWITCH
+                   MOVE 'N' TO RESTART-RUN-SWITCH
+                   MOVE ZERO TO RESTART-LAST-SUCCESS-DATE
+               NOT INVALID KEY
+                   MOVE 'Y' TO CHECKPOINT-SWITCH
+                   IF RESTART-JOB-COMPLETE
+                       MOVE 'N' TO RESTART-RUN-SWITCH
+                   ELSE
+                       MOVE 'Y' TO RESTART-RUN-SWITCH
+                   END-IF
+           END-READ.
+           IF NOT RESTART-RUN
+               MOVE SPACES TO RESTART-LAST-EMP-ID
+               MOVE ZERO   TO RESTART-CHECKPOINT-COUNT
+           END-IF.
+       1800-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 1900-READ-EMPLOYEE - READ NEXT RECORD SEQUENTIALLY        *
+      *----------------------------------------------------------*
+       1900-READ-EMPLOYEE.
+           READ EMPLOYEE-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO EOF-SWITCH
+           END-READ.
+       1900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2000-PROCESS-EMPLOYEE - EXTRACT ACTIVE EMPLOYEES AND ANY   *
+      * EMPLOYEE TERMINATED AS OF THIS RUN'S DATE                  *
+      *----------------------------------------------------------*
+       2000-PROCESS-EMPLOYEE.
+           IF EMP-ACTIVE
+               PERFORM 2100-WRITE-EXTRACT THRU 2100-EXIT
+           ELSE
+               IF EMP-TERMINATED
+                   MOVE EMP-TERM-DATE TO TERM-DATE-WORK
+                   IF TERM-DATE-NUM > RESTART-LAST-SUCCESS-DATE-NUM
+                      AND TERM-DATE-NUM NOT > RUN-DATE-NUM
+                       PERFORM 2100-WRITE-EXTRACT THRU 2100-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+           ADD 1 TO RECORDS-SINCE-CHECKPOINT.
+           IF RECORDS-SINCE-CHECKPOINT NOT < CHECKPOINT-INTERVAL
+               PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+           END-IF.
+           PERFORM 1900-READ-EMPLOYEE THRU 1900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2100-WRITE-EXTRACT                                        *
+      *----------------------------------------------------------*
+       2100-WRITE-EXTRACT.
+           MOVE EMP-ID        TO EXT-EMP-ID.
+           MOVE EMP-NAME      TO EXT-EMP-NAME.
+           MOVE EMP-DEPT-CODE TO EXT-EMP-DEPT-CODE.
+           MOVE EMP-HIRE-DATE TO EXT-EMP-HIRE-DATE.
+           MOVE EMP-STATUS    TO EXT-EMP-STATUS.
+           WRITE BENEFITS-EXTRACT-RECORD.
+           ADD 1 TO EXTRACT-COUNT.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2200-WRITE-CHECKPOINT - RECORD THE LAST EMP-ID PROCESSED  *
+      *----------------------------------------------------------*
+       2200-WRITE-CHECKPOINT.
+           MOVE EMP-ID TO RESTART-LAST-EMP-ID.
+           ADD 1 TO RESTART-CHECKPOINT-COUNT.
+           SET RESTART-JOB-IN-FLIGHT TO TRUE.
+           IF CHECKPOINT-RECORD-EXISTS
+               REWRITE RESTART-CONTROL-RECORD
+           ELSE
+               WRITE RESTART-CONTROL-RECORD
+               MOVE 'Y' TO CHECKPOINT-SWITCH
+           END-IF.
+           MOVE ZERO TO RECORDS-SINCE-CHECKPOINT.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 3000-FINALIZE                                             *
+      *----------------------------------------------------------*
+       3000-FINALIZE.
+           DISPLAY 'BENEXTR RUN COMPLETE'.
+           DISPLAY 'RECORDS EXTRACTED: ' EXTRACT-COUNT.
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE BENEFITS-EXTRACT-FILE.
+           SET RESTART-JOB-COMPLETE TO TRUE.
+           MOVE RUN-YEAR  TO RESTART-LAST-SUCCESS-YEAR.
+           MOVE RUN-MONTH TO RESTART-LAST-SUCCESS-MONTH.
+           MOVE RUN-DAY   TO RESTART-LAST-SUCCESS-DAY.
+           IF CHECKPOINT-RECORD-EXISTS
+               REWRITE RESTART-CONTROL-RECORD
+           ELSE
+               WRITE RESTART-CONTROL-RECORD
+           END-IF.
+           CLOSE RESTART-CONTROL-FILE.
+       3000-EXIT.
+           EXIT.
