@@ -0,0 +1,347 @@
+      * TERMPRG.CBL
+      * TERMINATED-EMPLOYEE ARCHIVE AND PURGE PROCESS
+      * MOVES RECORDS THAT HAVE BEEN EMP-TERMINATED LONGER THAN THE
+      * RETENTION WINDOW OUT TO THE ARCHIVE FILE, DELETES THEM FROM
+      * THE ACTIVE MASTER, AND LOGS WHAT WAS PURGED.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-08  RSN  ORIGINAL PROGRAM
+      * 2026-08-08  RSN  ADDED RESTART-CONTROL-FILE CHECKPOINT/RESTART
+      *                  SUPPORT
+      * 2026-08-08  RSN  OPEN FAILURE NOW STOPS RUN INSTEAD OF FALLING
+      *                  THROUGH TO THE MAIN LOOP
+      * 2026-08-08  RSN  PURGE-LOG-FILE OPENS NOW CHECK LOG-FS-OK
+      *                  INSTEAD OF LEAVING THE FILE STATUS UNTESTED
+      * 2026-08-08  RSN  RECORD-COUNT/PURGE-COUNT ARE NOW CHECKPOINTED
+      *                  INTO RESTART-CONTROL-RECORD AND RELOADED ON
+      *                  RESTART, SO THE TRAILER ON A RESUMED RUN
+      *                  REPORTS THE TRUE RUN TOTAL
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TERMPRG.
+       AUTHOR.        R S NEWHALL.
+       INSTALLATION.  PAYROLL PROCESSING.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+           SELECT ARCHIVE-FILE ASSIGN TO "EMPARCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARCH-FILE-STATUS.
+
+           SELECT PURGE-LOG-FILE ASSIGN TO "TERMLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+           SELECT RESTART-CONTROL-FILE ASSIGN TO "RESTCTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESTART-JOB-NAME
+               FILE STATUS IS RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-MASTER-RECORD.
+           COPY EMPLOYEE-RECORD.
+
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-FILE-RECORD.
+           COPY ARCHIVE-RECORD.
+
+       FD  PURGE-LOG-FILE
+           RECORDING MODE IS F.
+       01  LOG-LINE                      PIC X(100).
+
+       FD  RESTART-CONTROL-FILE.
+       01  RESTART-CONTROL-RECORD.
+           COPY RESTART-CONTROL.
+
+       WORKING-STORAGE SECTION.
+           COPY EMPLOYEE-CONSTANTS.
+
+       01  FILE-STATUS-VALUES.
+           05  EMP-FILE-STATUS           PIC XX.
+               88  EMP-FS-OK             VALUE '00'.
+               88  EMP-FS-EOF            VALUE '10'.
+           05  ARCH-FILE-STATUS          PIC XX.
+               88  ARCH-FS-OK            VALUE '00'.
+           05  LOG-FILE-STATUS           PIC XX.
+               88  LOG-FS-OK             VALUE '00'.
+           05  RESTART-FILE-STATUS       PIC XX.
+               88  RESTART-FS-OK         VALUE '00'.
+
+       01  SWITCHES.
+           05  EOF-SWITCH                PIC X(01) VALUE 'N'.
+               88  END-OF-FILE           VALUE 'Y'.
+           05  RESTART-RUN-SWITCH        PIC X(01) VALUE 'N'.
+               88  RESTART-RUN           VALUE 'Y'.
+           05  CHECKPOINT-SWITCH         PIC X(01) VALUE 'N'.
+               88  CHECKPOINT-RECORD-EXISTS VALUE 'Y'.
+
+       01  RUN-DATE.
+           05  RUN-YEAR                  PIC 9(04).
+           05  RUN-MONTH                 PIC 9(02).
+           05  RUN-DAY                   PIC 9(02).
+
+       77  CHECKPOINT-INTERVAL           PIC 9(05) COMP VALUE 500.
+       77  RECORDS-SINCE-CHECKPOINT      PIC 9(05) COMP VALUE ZERO.
+       77  RETENTION-YEARS               PIC 9(02) VALUE 2.
+       77  TERMINATED-AGE-YEARS          PIC S9(04) VALUE ZERO.
+       77  RECORD-COUNT                  PIC 9(05) COMP VALUE ZERO.
+       77  PURGE-COUNT                   PIC 9(05) COMP VALUE ZERO.
+       77  TEMP-FIRST-NAME               PIC X(15) VALUE SPACES.
+       77  TEMP-LAST-NAME                PIC X(20) VALUE SPACES.
+       77  TEMP-TERM-YEAR                PIC 9(04) VALUE ZERO.
+       77  TEMP-TERM-MONTH               PIC 9(02) VALUE ZERO.
+       77  TEMP-TERM-DAY                 PIC 9(02) VALUE ZERO.
+
+       01  LOG-HEADING.
+           05  FILLER                    PIC X(50) VALUE
+               'TERMINATED-EMPLOYEE PURGE LOG'.
+
+       01  LOG-DETAIL-LINE.
+           05  LOG-EMP-ID                PIC X(06).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  LOG-EMP-NAME              PIC X(35).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  LOG-TERM-DATE             PIC X(10).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  FILLER                    PIC X(08) VALUE 'ARCHIVED'.
+
+       01  LOG-TRAILER-LINE.
+           05  FILLER                    PIC X(20) VALUE
+               'RECORDS SCANNED:'.
+           05  TRL-RECORD-COUNT          PIC ZZ,ZZ9.
+           05  FILLER                    PIC X(04) VALUE SPACES.
+           05  FILLER                    PIC X(16) VALUE
+               'RECORDS PURGED:'.
+           05  TRL-PURGE-COUNT           PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+      * 0000-MAINLINE                                             *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+               UNTIL END-OF-FILE.
+           PERFORM 3000-FINALIZE THRU 3000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * 1000-INITIALIZE                                           *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           OPEN I-O EMPLOYEE-MASTER-FILE.
+           IF NOT EMP-FS-OK
+               DISPLAY MSG-FILE-ERROR
+               STOP RUN
+           END-IF.
+           OPEN EXTEND ARCHIVE-FILE.
+           IF NOT ARCH-FS-OK
+               OPEN OUTPUT ARCHIVE-FILE
+           END-IF.
+           PERFORM 1800-OPEN-RESTART-CONTROL THRU 1800-EXIT.
+
+           IF RESTART-RUN
+               OPEN EXTEND PURGE-LOG-FILE
+               IF NOT LOG-FS-OK
+                   DISPLAY MSG-FILE-ERROR
+                   STOP RUN
+               END-IF
+               MOVE RESTART-LAST-EMP-ID
+                   TO EMP-ID IN EMPLOYEE-MASTER-RECORD
+               START EMPLOYEE-MASTER-FILE
+                   KEY GREATER THAN EMP-ID IN EMPLOYEE-MASTER-RECORD
+                   INVALID KEY
+                       MOVE 'Y' TO EOF-SWITCH
+               END-START
+           ELSE
+               OPEN OUTPUT PURGE-LOG-FILE
+               IF NOT LOG-FS-OK
+                   DISPLAY MSG-FILE-ERROR
+                   STOP RUN
+               END-IF
+               MOVE LOG-HEADING TO LOG-LINE
+               WRITE LOG-LINE
+           END-IF.
+           PERFORM 1900-READ-EMPLOYEE THRU 1900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 1800-OPEN-RESTART-CONTROL                                 *
+      *----------------------------------------------------------*
+       1800-OPEN-RESTART-CONTROL.
+           OPEN I-O RESTART-CONTROL-FILE.
+           IF NOT RESTART-FS-OK
+               OPEN OUTPUT RESTART-CONTROL-FILE
+               CLOSE RESTART-CONTROL-FILE
+               OPEN I-O RESTART-CONTROL-FILE
+           END-IF.
+           MOVE 'TERMPRG ' TO RESTART-JOB-NAME.
+           READ RESTART-CONTROL-FILE
+               INVALID KEY
+                   MOVE 'N' TO CHECKPOINT-SWITCH
+                   MOVE 'N' TO RESTART-RUN-SWITCH
+               NOT INVALID KEY
+                   MOVE 'Y' TO CHECKPOINT-SWITCH
+                   IF RESTART-JOB-COMPLETE
+                       MOVE 'N' TO RESTART-RUN-SWITCH
+                   ELSE
+                       MOVE 'Y' TO RESTART-RUN-SWITCH
+                   END-IF
+           END-READ.
+           IF RESTART-RUN
+               MOVE RESTART-ACCUM-COUNT    TO RECORD-COUNT
+               MOVE RESTART-ACCUM-AMOUNT-1 TO PURGE-COUNT
+           ELSE
+               MOVE SPACES TO RESTART-LAST-EMP-ID
+               MOVE ZERO   TO RESTART-CHECKPOINT-COUNT
+               MOVE ZERO   TO RESTART-ACCUM-COUNT
+               MOVE ZERO   TO RESTART-ACCUM-AMOUNT-1
+           END-IF.
+       1800-EXIT.
+           EXIT.
+
+       1900-READ-EMPLOYEE.
+           READ EMPLOYEE-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO EOF-SWITCH
+           END-READ.
+       1900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2000-PROCESS-EMPLOYEE                                     *
+      *----------------------------------------------------------*
+       2000-PROCESS-EMPLOYEE.
+           ADD 1 TO RECORD-COUNT.
+           IF EMP-TERMINATED IN EMPLOYEE-MASTER-RECORD
+               PERFORM 2100-COMPUTE-AGE THRU 2100-EXIT
+               IF TERMINATED-AGE-YEARS NOT < RETENTION-YEARS
+                   PERFORM 2200-ARCHIVE-EMPLOYEE THRU 2200-EXIT
+               END-IF
+           END-IF.
+           ADD 1 TO RECORDS-SINCE-CHECKPOINT.
+           IF RECORDS-SINCE-CHECKPOINT NOT < CHECKPOINT-INTERVAL
+               PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+           END-IF.
+           PERFORM 1900-READ-EMPLOYEE THRU 1900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2100-COMPUTE-AGE - WHOLE YEARS SINCE EMP-TERM-DATE         *
+      *----------------------------------------------------------*
+       2100-COMPUTE-AGE.
+           COMPUTE TERMINATED-AGE-YEARS =
+               RUN-YEAR - EMP-TERM-YEAR IN EMPLOYEE-MASTER-RECORD.
+           IF RUN-MONTH < EMP-TERM-MONTH IN EMPLOYEE-MASTER-RECORD
+               SUBTRACT 1 FROM TERMINATED-AGE-YEARS
+           ELSE
+               IF RUN-MONTH = EMP-TERM-MONTH IN EMPLOYEE-MASTER-RECORD
+                  AND RUN-DAY < EMP-TERM-DAY IN EMPLOYEE-MASTER-RECORD
+                   SUBTRACT 1 FROM TERMINATED-AGE-YEARS
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2200-ARCHIVE-EMPLOYEE - COPY TO ARCHIVE, LOG, THEN DELETE  *
+      * THE RECORD FROM THE ACTIVE MASTER                         *
+      *----------------------------------------------------------*
+       2200-ARCHIVE-EMPLOYEE.
+           MOVE EMPLOYEE-MASTER-RECORD TO ARCHIVE-FILE-RECORD.
+           MOVE RUN-YEAR  TO ARCH-PURGE-YEAR.
+           MOVE RUN-MONTH TO ARCH-PURGE-MONTH.
+           MOVE RUN-DAY   TO ARCH-PURGE-DAY.
+           MOVE 'RETENTION PERIOD EXPIRED' TO ARCH-PURGE-REASON.
+           WRITE ARCHIVE-FILE-RECORD.
+
+           MOVE EMP-ID IN EMPLOYEE-MASTER-RECORD TO LOG-EMP-ID.
+           MOVE EMP-FIRST-NAME IN EMPLOYEE-MASTER-RECORD
+               TO TEMP-FIRST-NAME.
+           MOVE EMP-LAST-NAME IN EMPLOYEE-MASTER-RECORD
+               TO TEMP-LAST-NAME.
+           STRING TEMP-FIRST-NAME DELIMITED BY SIZE
+                  ' '             DELIMITED BY SIZE
+                  TEMP-LAST-NAME  DELIMITED BY SIZE
+               INTO LOG-EMP-NAME.
+           MOVE EMP-TERM-YEAR IN EMPLOYEE-MASTER-RECORD
+               TO TEMP-TERM-YEAR.
+           MOVE EMP-TERM-MONTH IN EMPLOYEE-MASTER-RECORD
+               TO TEMP-TERM-MONTH.
+           MOVE EMP-TERM-DAY IN EMPLOYEE-MASTER-RECORD
+               TO TEMP-TERM-DAY.
+           STRING TEMP-TERM-YEAR  DELIMITED BY SIZE
+                  '-'             DELIMITED BY SIZE
+                  TEMP-TERM-MONTH DELIMITED BY SIZE
+                  '-'             DELIMITED BY SIZE
+                  TEMP-TERM-DAY   DELIMITED BY SIZE
+               INTO LOG-TERM-DATE.
+           MOVE LOG-DETAIL-LINE TO LOG-LINE.
+           WRITE LOG-LINE.
+
+           DELETE EMPLOYEE-MASTER-FILE RECORD
+               INVALID KEY
+                   DISPLAY MSG-FILE-ERROR
+           END-DELETE.
+           ADD 1 TO PURGE-COUNT.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2300-WRITE-CHECKPOINT                                     *
+      *----------------------------------------------------------*
+       2300-WRITE-CHECKPOINT.
+           MOVE EMP-ID IN EMPLOYEE-MASTER-RECORD TO RESTART-LAST-EMP-ID.
+           ADD 1 TO RESTART-CHECKPOINT-COUNT.
+           MOVE RECORD-COUNT TO RESTART-ACCUM-COUNT.
+           MOVE PURGE-COUNT  TO RESTART-ACCUM-AMOUNT-1.
+           SET RESTART-JOB-IN-FLIGHT TO TRUE.
+           IF CHECKPOINT-RECORD-EXISTS
+               REWRITE RESTART-CONTROL-RECORD
+           ELSE
+               WRITE RESTART-CONTROL-RECORD
+               MOVE 'Y' TO CHECKPOINT-SWITCH
+           END-IF.
+           MOVE ZERO TO RECORDS-SINCE-CHECKPOINT.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 3000-FINALIZE                                             *
+      *----------------------------------------------------------*
+       3000-FINALIZE.
+           MOVE RECORD-COUNT TO TRL-RECORD-COUNT.
+           MOVE PURGE-COUNT  TO TRL-PURGE-COUNT.
+           MOVE LOG-TRAILER-LINE TO LOG-LINE.
+           WRITE LOG-LINE.
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE ARCHIVE-FILE.
+           CLOSE PURGE-LOG-FILE.
+           SET RESTART-JOB-COMPLETE TO TRUE.
+           IF CHECKPOINT-RECORD-EXISTS
+               REWRITE RESTART-CONTROL-RECORD
+           ELSE
+               WRITE RESTART-CONTROL-RECORD
+           END-IF.
+           CLOSE RESTART-CONTROL-FILE.
+       3000-EXIT.
+           EXIT.
