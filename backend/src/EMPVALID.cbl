@@ -0,0 +1,322 @@
+      * EMPVALID.CBL
+      * SALARY-BAND AND STATUS-CONSISTENCY EXCEPTION REPORT
+      * SCANS THE EMPLOYEE MASTER AND FLAGS ANY RECORD THAT VIOLATES
+      * THE RULES IMPLIED BY EMPLOYEE-CONSTANTS: EMP-SALARY OUTSIDE
+      * MIN-SALARY/MAX-SALARY, A TERMINATED EMPLOYEE STILL CARRYING A
+      * NONZERO SALARY, OR AN EMP-DEPT-CODE NOT ON THE DEPARTMENT
+      * MASTER FILE.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-08  RSN  ORIGINAL PROGRAM
+      * 2026-08-08  RSN  DEPARTMENT CODE CHECK NOW LOOKS UP THE
+      *                  DEPARTMENT MASTER FILE INSTEAD OF THE OLD
+      *                  FIXED DEPARTMENT-CODES TABLE
+      * 2026-08-08  RSN  ADDED RESTART-CONTROL-FILE CHECKPOINT/RESTART
+      *                  SUPPORT
+      * 2026-08-08  RSN  OPEN FAILURES NOW STOP RUN INSTEAD OF FALLING
+      *                  THROUGH TO THE MAIN LOOP; BOTH OPEN BRANCHES
+      *                  FOR THE EXCEPTION REPORT NOW CHECK FILE STATUS
+      * 2026-08-08  RSN  RECORD-COUNT/EXCEPTION-COUNT ARE NOW
+      *                  CHECKPOINTED INTO RESTART-CONTROL-RECORD AND
+      *                  RELOADED ON RESTART, SO THE TRAILER ON A
+      *                  RESUMED RUN REPORTS THE TRUE RUN TOTAL
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EMPVALID.
+       AUTHOR.        R S NEWHALL.
+       INSTALLATION.  PAYROLL PROCESSING.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "EMPEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXC-FILE-STATUS.
+
+           SELECT DEPARTMENT-MASTER-FILE ASSIGN TO "DEPTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEPT-CODE
+               FILE STATUS IS DEPT-FILE-STATUS.
+
+           SELECT RESTART-CONTROL-FILE ASSIGN TO "RESTCTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESTART-JOB-NAME
+               FILE STATUS IS RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-MASTER-RECORD.
+           COPY EMPLOYEE-RECORD.
+
+       FD  DEPARTMENT-MASTER-FILE.
+       01  DEPARTMENT-MASTER-RECORD.
+           COPY DEPARTMENT-RECORD.
+
+       FD  EXCEPTION-REPORT-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-LINE               PIC X(100).
+
+       FD  RESTART-CONTROL-FILE.
+       01  RESTART-CONTROL-RECORD.
+           COPY RESTART-CONTROL.
+
+       WORKING-STORAGE SECTION.
+           COPY EMPLOYEE-CONSTANTS.
+
+       01  FILE-STATUS-VALUES.
+           05  EMP-FILE-STATUS        PIC XX.
+               88  EMP-FS-OK          VALUE '00'.
+               88  EMP-FS-EOF         VALUE '10'.
+           05  EXC-FILE-STATUS        PIC XX.
+               88  EXC-FS-OK          VALUE '00'.
+           05  DEPT-FILE-STATUS       PIC XX.
+               88  DEPT-FS-OK         VALUE '00'.
+               88  DEPT-FS-NOTFOUND   VALUE '23'.
+           05  RESTART-FILE-STATUS    PIC XX.
+               88  RESTART-FS-OK      VALUE '00'.
+
+       01  SWITCHES.
+           05  EOF-SWITCH             PIC X(01) VALUE 'N'.
+               88  END-OF-FILE        VALUE 'Y'.
+           05  DEPT-FOUND-SWITCH      PIC X(01) VALUE 'N'.
+               88  DEPT-FOUND         VALUE 'Y'.
+           05  RESTART-RUN-SWITCH     PIC X(01) VALUE 'N'.
+               88  RESTART-RUN        VALUE 'Y'.
+           05  CHECKPOINT-SWITCH      PIC X(01) VALUE 'N'.
+               88  CHECKPOINT-RECORD-EXISTS VALUE 'Y'.
+
+       77  CHECKPOINT-INTERVAL        PIC 9(05) COMP VALUE 500.
+       77  RECORDS-SINCE-CHECKPOINT   PIC 9(05) COMP VALUE ZERO.
+       77  RECORD-COUNT               PIC 9(05) COMP VALUE ZERO.
+       77  EXCEPTION-COUNT            PIC 9(05) COMP VALUE ZERO.
+
+       01  HEADING-1.
+           05  FILLER                    PIC X(40) VALUE
+               'SALARY-BAND / STATUS EXCEPTION REPORT'.
+       01  HEADING-2.
+           05  FILLER                    PIC X(06) VALUE 'EMP-ID'.
+           05  FILLER                    PIC X(06) VALUE SPACES.
+           05  FILLER                    PIC X(35) VALUE
+               'EMPLOYEE NAME'.
+           05  FILLER                    PIC X(50) VALUE
+               'EXCEPTION'.
+
+       01  DETAIL-LINE.
+           05  DTL-EMP-ID                PIC X(06).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  DTL-EMP-NAME              PIC X(35).
+           05  DTL-EXCEPTION             PIC X(50).
+
+       01  TRAILER-LINE.
+           05  FILLER                    PIC X(20) VALUE
+               'RECORDS SCANNED:'.
+           05  TRL-RECORD-COUNT          PIC ZZ,ZZ9.
+           05  FILLER                    PIC X(04) VALUE SPACES.
+           05  FILLER                    PIC X(18) VALUE
+               'EXCEPTIONS FOUND:'.
+           05  TRL-EXCEPTION-COUNT       PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+      * 0000-MAINLINE                                             *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-CHECK-EMPLOYEE THRU 2000-EXIT
+               UNTIL END-OF-FILE.
+           PERFORM 3000-FINALIZE THRU 3000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * 1000-INITIALIZE                                           *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           IF NOT EMP-FS-OK
+               DISPLAY MSG-FILE-ERROR
+               STOP RUN
+           END-IF.
+           OPEN INPUT DEPARTMENT-MASTER-FILE.
+           IF NOT DEPT-FS-OK
+               DISPLAY MSG-FILE-ERROR
+               STOP RUN
+           END-IF.
+           PERFORM 1800-OPEN-RESTART-CONTROL THRU 1800-EXIT.
+
+           IF RESTART-RUN
+               OPEN EXTEND EXCEPTION-REPORT-FILE
+               IF NOT EXC-FS-OK
+                   DISPLAY MSG-FILE-ERROR
+                   STOP RUN
+               END-IF
+               MOVE RESTART-LAST-EMP-ID TO EMP-ID
+               START EMPLOYEE-MASTER-FILE KEY GREATER THAN EMP-ID
+                   INVALID KEY
+                       MOVE 'Y' TO EOF-SWITCH
+               END-START
+           ELSE
+               OPEN OUTPUT EXCEPTION-REPORT-FILE
+               IF NOT EXC-FS-OK
+                   DISPLAY MSG-FILE-ERROR
+                   STOP RUN
+               END-IF
+               MOVE HEADING-1 TO EXCEPTION-LINE
+               WRITE EXCEPTION-LINE
+               MOVE HEADING-2 TO EXCEPTION-LINE
+               WRITE EXCEPTION-LINE
+           END-IF.
+           PERFORM 1900-READ-EMPLOYEE THRU 1900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 1800-OPEN-RESTART-CONTROL                                 *
+      *----------------------------------------------------------*
+       1800-OPEN-RESTART-CONTROL.
+           OPEN I-O RESTART-CONTROL-FILE.
+           IF NOT RESTART-FS-OK
+               OPEN OUTPUT RESTART-CONTROL-FILE
+               CLOSE RESTART-CONTROL-FILE
+               OPEN I-O RESTART-CONTROL-FILE
+           END-IF.
+           MOVE 'EMPVALID' TO RESTART-JOB-NAME.
+           READ RESTART-CONTROL-FILE
+               INVALID KEY
+                   MOVE 'N' TO CHECKPOINT-SWITCH
+                   MOVE 'N' TO RESTART-RUN-SWITCH
+               NOT INVALID KEY
+                   MOVE 'Y' TO CHECKPOINT-SWITCH
+                   IF RESTART-JOB-COMPLETE
+                       MOVE 'N' TO RESTART-RUN-SWITCH
+                   ELSE
+                       MOVE 'Y' TO RESTART-RUN-SWITCH
+                   END-IF
+           END-READ.
+           IF RESTART-RUN
+               MOVE RESTART-ACCUM-COUNT    TO RECORD-COUNT
+               MOVE RESTART-ACCUM-AMOUNT-1 TO EXCEPTION-COUNT
+           ELSE
+               MOVE SPACES TO RESTART-LAST-EMP-ID
+               MOVE ZERO   TO RESTART-CHECKPOINT-COUNT
+               MOVE ZERO   TO RESTART-ACCUM-COUNT
+               MOVE ZERO   TO RESTART-ACCUM-AMOUNT-1
+           END-IF.
+       1800-EXIT.
+           EXIT.
+
+       1900-READ-EMPLOYEE.
+           READ EMPLOYEE-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO EOF-SWITCH
+           END-READ.
+       1900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2000-CHECK-EMPLOYEE - APPLY EACH RULE TO ONE RECORD        *
+      *----------------------------------------------------------*
+       2000-CHECK-EMPLOYEE.
+           ADD 1 TO RECORD-COUNT.
+
+           IF EMP-SALARY < MIN-SALARY OR EMP-SALARY > MAX-SALARY
+               MOVE 'SALARY OUTSIDE MIN-SALARY/MAX-SALARY RANGE'
+                   TO DTL-EXCEPTION
+               PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+           END-IF.
+
+           IF EMP-TERMINATED AND EMP-SALARY NOT = ZERO
+               MOVE 'TERMINATED EMPLOYEE STILL CARRIES A SALARY'
+                   TO DTL-EXCEPTION
+               PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+           END-IF.
+
+           MOVE EMP-DEPT-CODE TO DEPT-CODE.
+           READ DEPARTMENT-MASTER-FILE
+               INVALID KEY
+                   MOVE 'N' TO DEPT-FOUND-SWITCH
+               NOT INVALID KEY
+                   MOVE 'Y' TO DEPT-FOUND-SWITCH
+           END-READ.
+           IF NOT DEPT-FOUND
+               MOVE 'DEPARTMENT CODE NOT ON DEPARTMENT MASTER FILE'
+                   TO DTL-EXCEPTION
+               PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+           END-IF.
+
+           ADD 1 TO RECORDS-SINCE-CHECKPOINT.
+           IF RECORDS-SINCE-CHECKPOINT NOT < CHECKPOINT-INTERVAL
+               PERFORM 2150-WRITE-CHECKPOINT THRU 2150-EXIT
+           END-IF.
+           PERFORM 1900-READ-EMPLOYEE THRU 1900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2150-WRITE-CHECKPOINT - RECORD THE LAST EMP-ID PROCESSED  *
+      *----------------------------------------------------------*
+       2150-WRITE-CHECKPOINT.
+           MOVE EMP-ID TO RESTART-LAST-EMP-ID.
+           ADD 1 TO RESTART-CHECKPOINT-COUNT.
+           MOVE RECORD-COUNT    TO RESTART-ACCUM-COUNT.
+           MOVE EXCEPTION-COUNT TO RESTART-ACCUM-AMOUNT-1.
+           SET RESTART-JOB-IN-FLIGHT TO TRUE.
+           IF CHECKPOINT-RECORD-EXISTS
+               REWRITE RESTART-CONTROL-RECORD
+           ELSE
+               WRITE RESTART-CONTROL-RECORD
+               MOVE 'Y' TO CHECKPOINT-SWITCH
+           END-IF.
+           MOVE ZERO TO RECORDS-SINCE-CHECKPOINT.
+       2150-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2100-WRITE-EXCEPTION - ONE DETAIL LINE PER RULE VIOLATED   *
+      *----------------------------------------------------------*
+       2100-WRITE-EXCEPTION.
+           MOVE EMP-ID TO DTL-EMP-ID.
+           STRING EMP-FIRST-NAME DELIMITED BY SIZE
+                  ' '            DELIMITED BY SIZE
+                  EMP-LAST-NAME  DELIMITED BY SIZE
+               INTO DTL-EMP-NAME.
+           MOVE DETAIL-LINE TO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+           ADD 1 TO EXCEPTION-COUNT.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 3000-FINALIZE                                             *
+      *----------------------------------------------------------*
+       3000-FINALIZE.
+           MOVE RECORD-COUNT    TO TRL-RECORD-COUNT.
+           MOVE EXCEPTION-COUNT TO TRL-EXCEPTION-COUNT.
+           MOVE TRAILER-LINE    TO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE EXCEPTION-REPORT-FILE.
+           CLOSE DEPARTMENT-MASTER-FILE.
+           SET RESTART-JOB-COMPLETE TO TRUE.
+           IF CHECKPOINT-RECORD-EXISTS
+               REWRITE RESTART-CONTROL-RECORD
+           ELSE
+               WRITE RESTART-CONTROL-RECORD
+           END-IF.
+           CLOSE RESTART-CONTROL-FILE.
+       3000-EXIT.
+           EXIT.
