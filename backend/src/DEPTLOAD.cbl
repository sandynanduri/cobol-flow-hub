@@ -0,0 +1,181 @@
+      * DEPTLOAD.CBL
+      * ONE-TIME CONVERSION LOAD FOR THE DEPARTMENT MASTER
+      * BUILDS THE INITIAL DEPARTMENT-MASTER-FILE FROM THE FIVE
+      * DEPARTMENTS THAT USED TO BE HARDCODED IN THE
+      * DEPARTMENT-CODES TABLE IN EMPLOYEE-CONSTANTS. RUN ONCE WHEN
+      * CUTTING OVER TO THE DEPARTMENT MASTER FILE; AFTER THAT,
+      * DEPARTMENTS ARE MAINTAINED THROUGH DEPTMNT.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-08  RSN  ORIGINAL PROGRAM
+      * 2026-08-08  RSN  SEED TABLE REORDERED TO ASCENDING DEPT-CODE
+      *                  SEQUENCE TO MATCH ACCESS MODE SEQUENTIAL;
+      *                  LOAD-COUNT NOW ONLY COUNTS SUCCESSFUL WRITES;
+      *                  OPEN FAILURE NOW STOPS RUN INSTEAD OF FALLING
+      *                  THROUGH TO THE MAIN LOOP
+      * 2026-08-08  RSN  PRE-SCAN EMPLOYEE MASTER BEFORE SEEDING SO
+      *                  DEPARTMENTS WITH EMPLOYEES ALREADY ON FILE AT
+      *                  CUTOVER GET A RECONCILED HEADCOUNT INSTEAD OF
+      *                  A FLAT ZERO
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DEPTLOAD.
+       AUTHOR.        R S NEWHALL.
+       INSTALLATION.  PAYROLL PROCESSING.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPARTMENT-MASTER-FILE ASSIGN TO "DEPTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS DEPT-CODE
+               FILE STATUS IS DEPT-FILE-STATUS.
+
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEPARTMENT-MASTER-FILE.
+       01  DEPARTMENT-MASTER-RECORD.
+           COPY DEPARTMENT-RECORD.
+
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-MASTER-RECORD.
+           COPY EMPLOYEE-RECORD.
+
+       WORKING-STORAGE SECTION.
+           COPY EMPLOYEE-CONSTANTS.
+
+       01  FILE-STATUS-VALUES.
+           05  DEPT-FILE-STATUS         PIC XX.
+               88  DEPT-FS-OK           VALUE '00'.
+           05  EMP-FILE-STATUS          PIC XX.
+               88  EMP-FS-OK            VALUE '00'.
+               88  EMP-FS-EOF           VALUE '10'.
+
+       01  SWITCHES.
+           05  EMP-EOF-SWITCH           PIC X(01) VALUE 'N'.
+               88  EMP-END-OF-FILE      VALUE 'Y'.
+
+       77  LOAD-COUNT                   PIC 9(05) COMP VALUE ZERO.
+
+      *----------------------------------------------------------*
+      * SEED TABLE - ONE ENTRY PER LEGACY DEPARTMENT-CODES VALUE   *
+      *----------------------------------------------------------*
+      *----------------------------------------------------------*
+      * ENTRIES MUST STAY IN ASCENDING DEPT-CODE ORDER - THE       *
+      * MASTER IS LOADED WITH ACCESS MODE SEQUENTIAL               *
+      *----------------------------------------------------------*
+       01  SEED-TABLE-VALUES.
+           05  FILLER PIC X(24) VALUE 'FIN FINANCE             '.
+           05  FILLER PIC X(24) VALUE 'HR  HUMAN RESOURCES     '.
+           05  FILLER PIC X(24) VALUE 'IT  INFO TECHNOLOGY     '.
+           05  FILLER PIC X(24) VALUE 'MGMTMANAGEMENT          '.
+           05  FILLER PIC X(24) VALUE 'SALESALES               '.
+
+       01  SEED-DEPARTMENTS REDEFINES SEED-TABLE-VALUES.
+           05  SEED-ENTRY OCCURS 5 TIMES INDEXED BY SEED-IDX.
+               10  SEED-CODE            PIC X(4).
+               10  SEED-NAME            PIC X(20).
+
+      *----------------------------------------------------------*
+      * HEADCOUNT TALLY - ONE COUNTER PER SEED-ENTRY, POPULATED    *
+      * BY A PRE-SCAN OF THE EXISTING EMPLOYEE MASTER SO A         *
+      * CUTOVER WITH EMPLOYEES ALREADY ON FILE DOES NOT LOAD EACH  *
+      * DEPARTMENT WITH A FALSE ZERO HEADCOUNT                     *
+      *----------------------------------------------------------*
+       01  SEED-HEADCOUNT-TABLE VALUE ZERO.
+           05  SEED-HEADCOUNT           PIC 9(05) COMP OCCURS 5 TIMES.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+      * 0000-MAINLINE                                             *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-LOAD-DEPARTMENT THRU 2000-EXIT
+               VARYING SEED-IDX FROM 1 BY 1
+               UNTIL SEED-IDX > 5.
+           PERFORM 3000-FINALIZE THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           IF NOT EMP-FS-OK
+               DISPLAY MSG-FILE-ERROR
+               STOP RUN
+           END-IF.
+           PERFORM 1100-READ-EMPLOYEE THRU 1100-EXIT.
+           PERFORM 1200-TALLY-HEADCOUNT THRU 1200-EXIT
+               UNTIL EMP-END-OF-FILE.
+           CLOSE EMPLOYEE-MASTER-FILE.
+
+           OPEN OUTPUT DEPARTMENT-MASTER-FILE.
+           IF NOT DEPT-FS-OK
+               DISPLAY MSG-FILE-ERROR
+               STOP RUN
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 1100-READ-EMPLOYEE                                        *
+      *----------------------------------------------------------*
+       1100-READ-EMPLOYEE.
+           READ EMPLOYEE-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO EMP-EOF-SWITCH
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 1200-TALLY-HEADCOUNT - FOR EACH ACTIVE EMPLOYEE ON THE     *
+      * EXISTING MASTER, FIND ITS DEPARTMENT IN THE SEED TABLE     *
+      * AND ADD ONE TO THAT DEPARTMENT'S HEADCOUNT TALLY           *
+      *----------------------------------------------------------*
+       1200-TALLY-HEADCOUNT.
+           IF EMP-ACTIVE
+               SET SEED-IDX TO 1
+               SEARCH SEED-ENTRY
+                   AT END
+                       DISPLAY MSG-INVALID-DEPT
+                   WHEN SEED-CODE (SEED-IDX) = EMP-DEPT-CODE
+                       ADD 1 TO SEED-HEADCOUNT (SEED-IDX)
+               END-SEARCH
+           END-IF.
+           PERFORM 1100-READ-EMPLOYEE THRU 1100-EXIT.
+       1200-EXIT.
+           EXIT.
+
+       2000-LOAD-DEPARTMENT.
+           MOVE SEED-CODE (SEED-IDX) TO DEPT-CODE.
+           MOVE SEED-NAME (SEED-IDX) TO DEPT-NAME.
+           MOVE SPACES TO DEPT-MGR-EMP-ID.
+           MOVE SEED-HEADCOUNT (SEED-IDX) TO DEPT-HEADCOUNT.
+           WRITE DEPARTMENT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY MSG-FILE-ERROR
+               NOT INVALID KEY
+                   ADD 1 TO LOAD-COUNT
+           END-WRITE.
+       2000-EXIT.
+           EXIT.
+
+       3000-FINALIZE.
+           CLOSE DEPARTMENT-MASTER-FILE.
+           DISPLAY 'DEPTLOAD RUN COMPLETE'.
+           DISPLAY 'DEPARTMENTS LOADED: ' LOAD-COUNT.
+       3000-EXIT.
+           EXIT.
