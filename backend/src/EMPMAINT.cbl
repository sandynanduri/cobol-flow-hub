@@ -0,0 +1,479 @@
+      * EMPMAINT.CBL
+      * EMPLOYEE MASTER MAINTENANCE TRANSACTION PROGRAM
+      * APPLIES ADD / CHANGE / DELETE TRANSACTIONS TO THE EMPLOYEE
+      * MASTER, VALIDATING EMP-DEPT-CODE AGAINST THE DEPARTMENT
+      * MASTER FILE, VALIDATING EMP-SALARY AGAINST MIN-SALARY/
+      * MAX-SALARY, AND ENFORCING THE MAX-EMPLOYEES CEILING ON
+      * NEW-HIRE ADDS. TRANSACTIONS THAT FAIL VALIDATION ARE WRITTEN
+      * TO A REJECT REPORT CARRYING MSG-INVALID-EMP.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-08  RSN  ORIGINAL PROGRAM
+      * 2026-08-08  RSN  DELETE TRANSACTIONS NOW STAMP EMP-TERM-DATE
+      *                  WITH THE RUN DATE
+      * 2026-08-08  RSN  DEPARTMENT CODE VALIDATION NOW LOOKS UP THE
+      *                  DEPARTMENT MASTER FILE INSTEAD OF THE OLD
+      *                  FIXED DEPARTMENT-CODES TABLE
+      * 2026-08-08  RSN  SALARY AND STATUS CHANGES NOW WRITE A
+      *                  BEFORE/AFTER RECORD TO THE AUDIT TRAIL FILE
+      * 2026-08-08  RSN  OPEN FAILURES NOW STOP RUN INSTEAD OF FALLING
+      *                  THROUGH TO THE MAIN LOOP; DEPARTMENT MASTER
+      *                  IS NOW OPENED I-O AND DEPT-HEADCOUNT IS KEPT
+      *                  IN STEP WITH ADDS, TRANSFERS, AND TERMINATIONS
+      *                  ON THE EMPLOYEE MASTER; A NEW ADD NO LONGER
+      *                  INHERITS A STALE EMP-TERM-DATE LEFT IN THE FD
+      *                  BUFFER BY AN EARLIER DELETE TRANSACTION
+      * 2026-08-08  RSN  ACTIVE-COUNT NO LONGER BUMPED FOR A NON-ACTIVE
+      *                  ADD; A DELETE AGAINST AN ALREADY-TERMINATED
+      *                  EMPLOYEE NO LONGER RE-STAMPS EMP-TERM-DATE OR
+      *                  WRITES A DUPLICATE AUDIT RECORD; REJECT-LINE-
+      *                  LAYOUT RESIZED TO FIT REJECT-LINE
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EMPMAINT.
+       AUTHOR.        R S NEWHALL.
+       INSTALLATION.  PAYROLL PROCESSING.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "EMPTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
+
+           SELECT REJECT-REPORT-FILE ASSIGN TO "EMPREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJ-FILE-STATUS.
+
+           SELECT DEPARTMENT-MASTER-FILE ASSIGN TO "DEPTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEPT-CODE
+               FILE STATUS IS DEPT-FILE-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "EMPAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-MASTER-RECORD.
+           COPY EMPLOYEE-RECORD.
+
+       FD  DEPARTMENT-MASTER-FILE.
+       01  DEPARTMENT-MASTER-RECORD.
+           COPY DEPARTMENT-RECORD.
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           COPY EMP-TRANSACTION.
+
+       FD  REJECT-REPORT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-LINE                 PIC X(100).
+
+       FD  AUDIT-TRAIL-FILE.
+       01  AUDIT-TRAIL-RECORD.
+           COPY AUDIT-RECORD.
+
+       WORKING-STORAGE SECTION.
+           COPY EMPLOYEE-CONSTANTS.
+
+       01  FILE-STATUS-VALUES.
+           05  EMP-FILE-STATUS       PIC XX.
+               88  EMP-FS-OK         VALUE '00'.
+               88  EMP-FS-EOF        VALUE '10'.
+               88  EMP-FS-NOTFOUND   VALUE '23'.
+           05  TRAN-FILE-STATUS      PIC XX.
+               88  TRAN-FS-OK        VALUE '00'.
+               88  TRAN-FS-EOF       VALUE '10'.
+           05  REJ-FILE-STATUS       PIC XX.
+               88  REJ-FS-OK         VALUE '00'.
+           05  DEPT-FILE-STATUS      PIC XX.
+               88  DEPT-FS-OK        VALUE '00'.
+               88  DEPT-FS-NOTFOUND  VALUE '23'.
+           05  AUDIT-FILE-STATUS     PIC XX.
+               88  AUDIT-FS-OK       VALUE '00'.
+
+       01  SWITCHES.
+           05  TRAN-EOF-SWITCH       PIC X(01) VALUE 'N'.
+               88  TRAN-END-OF-FILE  VALUE 'Y'.
+           05  VALID-SWITCH          PIC X(01) VALUE 'Y'.
+               88  TRAN-VALID        VALUE 'Y'.
+               88  TRAN-INVALID      VALUE 'N'.
+           05  FOUND-SWITCH          PIC X(01) VALUE 'N'.
+               88  DEPT-FOUND        VALUE 'Y'.
+
+       01  RUN-DATE.
+           05  RUN-YEAR                  PIC 9(04).
+           05  RUN-MONTH                 PIC 9(02).
+           05  RUN-DAY                   PIC 9(02).
+
+       77  ACTIVE-COUNT              PIC 9(04) COMP VALUE ZERO.
+       77  ADD-COUNT                 PIC 9(05) COMP VALUE ZERO.
+       77  CHANGE-COUNT              PIC 9(05) COMP VALUE ZERO.
+       77  DELETE-COUNT              PIC 9(05) COMP VALUE ZERO.
+       77  REJECT-COUNT              PIC 9(05) COMP VALUE ZERO.
+       77  AUDIT-COUNT               PIC 9(05) COMP VALUE ZERO.
+       77  REJECT-REASON             PIC X(40) VALUE SPACES.
+       77  PRIOR-SALARY              PIC 9(7)V99 VALUE ZERO.
+       77  PRIOR-STATUS              PIC X(01) VALUE SPACES.
+       77  PRIOR-DEPT-CODE           PIC X(04) VALUE SPACES.
+       77  HEADCOUNT-DELTA           PIC S9(05) COMP VALUE ZERO.
+       77  SALARY-EDIT               PIC ZZZZZZ9.99.
+
+       01  REJECT-LINE-LAYOUT.
+           05  REJ-TRAN-CODE            PIC X(01).
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  REJ-EMP-ID               PIC X(06).
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  REJ-MESSAGE              PIC X(50).
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  REJ-REASON               PIC X(40).
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+      * 0000-MAINLINE                                             *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+               UNTIL TRAN-END-OF-FILE.
+           PERFORM 3000-FINALIZE THRU 3000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * 1000-INITIALIZE - COUNT CURRENT ACTIVE EMPLOYEES, THEN     *
+      * REOPEN THE MASTER FOR RANDOM MAINTENANCE                  *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           IF NOT EMP-FS-OK
+               DISPLAY MSG-FILE-ERROR
+               STOP RUN
+           END-IF.
+           PERFORM 1100-COUNT-ACTIVE THRU 1100-EXIT
+               UNTIL EMP-FS-EOF.
+           CLOSE EMPLOYEE-MASTER-FILE.
+
+           OPEN I-O EMPLOYEE-MASTER-FILE.
+           IF NOT EMP-FS-OK
+               DISPLAY MSG-FILE-ERROR
+               STOP RUN
+           END-IF.
+           OPEN INPUT TRANSACTION-FILE.
+           IF NOT TRAN-FS-OK
+               DISPLAY MSG-FILE-ERROR
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REJECT-REPORT-FILE.
+           IF NOT REJ-FS-OK
+               DISPLAY MSG-FILE-ERROR
+               STOP RUN
+           END-IF.
+           OPEN I-O DEPARTMENT-MASTER-FILE.
+           IF NOT DEPT-FS-OK
+               DISPLAY MSG-FILE-ERROR
+               STOP RUN
+           END-IF.
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+           IF NOT AUDIT-FS-OK
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+           PERFORM 1900-READ-TRANSACTION THRU 1900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-COUNT-ACTIVE.
+           READ EMPLOYEE-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO EMP-FILE-STATUS
+               NOT AT END
+                   IF EMP-ACTIVE
+                       ADD 1 TO ACTIVE-COUNT
+                   END-IF
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 1900-READ-TRANSACTION                                     *
+      *----------------------------------------------------------*
+       1900-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO TRAN-EOF-SWITCH
+           END-READ.
+       1900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2000-PROCESS-TRANSACTION                                  *
+      *----------------------------------------------------------*
+       2000-PROCESS-TRANSACTION.
+           MOVE 'Y' TO VALID-SWITCH.
+           MOVE SPACES TO REJECT-REASON.
+           PERFORM 2100-VALIDATE-TRANSACTION THRU 2100-EXIT.
+           IF TRAN-VALID
+               EVALUATE TRUE
+                   WHEN TRAN-ADD
+                       PERFORM 2200-ADD-EMPLOYEE THRU 2200-EXIT
+                   WHEN TRAN-CHANGE
+                       PERFORM 2300-CHANGE-EMPLOYEE THRU 2300-EXIT
+                   WHEN TRAN-DELETE
+                       PERFORM 2400-DELETE-EMPLOYEE THRU 2400-EXIT
+               END-EVALUATE
+           ELSE
+               PERFORM 2500-WRITE-REJECT THRU 2500-EXIT
+           END-IF.
+           PERFORM 1900-READ-TRANSACTION THRU 1900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2100-VALIDATE-TRANSACTION                                 *
+      *----------------------------------------------------------*
+       2100-VALIDATE-TRANSACTION.
+           IF NOT TRAN-ADD AND NOT TRAN-CHANGE AND NOT TRAN-DELETE
+               MOVE 'N' TO VALID-SWITCH
+               MOVE 'UNKNOWN TRANSACTION CODE' TO REJECT-REASON
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF TRAN-ADD OR TRAN-CHANGE
+               MOVE TRAN-EMP-DEPT-CODE TO DEPT-CODE
+               READ DEPARTMENT-MASTER-FILE
+                   INVALID KEY
+                       MOVE 'N' TO FOUND-SWITCH
+                   NOT INVALID KEY
+                       MOVE 'Y' TO FOUND-SWITCH
+               END-READ
+               IF NOT DEPT-FOUND
+                   MOVE 'N' TO VALID-SWITCH
+                   MOVE 'INVALID DEPARTMENT CODE' TO REJECT-REASON
+                   GO TO 2100-EXIT
+               END-IF
+
+               IF TRAN-EMP-SALARY < MIN-SALARY
+                  OR TRAN-EMP-SALARY > MAX-SALARY
+                   MOVE 'N' TO VALID-SWITCH
+                   MOVE 'SALARY OUTSIDE ALLOWED RANGE'
+                       TO REJECT-REASON
+                   GO TO 2100-EXIT
+               END-IF
+           END-IF.
+
+           IF TRAN-ADD
+               IF ACTIVE-COUNT NOT < MAX-EMPLOYEES
+                   MOVE 'N' TO VALID-SWITCH
+                   MOVE 'MAX-EMPLOYEES CEILING REACHED'
+                       TO REJECT-REASON
+                   GO TO 2100-EXIT
+               END-IF
+               MOVE TRAN-EMP-ID TO EMP-ID
+               READ EMPLOYEE-MASTER-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'N' TO VALID-SWITCH
+                       MOVE 'EMPLOYEE ALREADY ON FILE'
+                           TO REJECT-REASON
+               END-READ
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF TRAN-CHANGE OR TRAN-DELETE
+               MOVE TRAN-EMP-ID TO EMP-ID
+               READ EMPLOYEE-MASTER-FILE
+                   INVALID KEY
+                       MOVE 'N' TO VALID-SWITCH
+                       MOVE 'EMPLOYEE NOT ON FILE'
+                           TO REJECT-REASON
+               END-READ
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2200-ADD-EMPLOYEE - WRITE A NEW HIRE RECORD                *
+      *----------------------------------------------------------*
+       2200-ADD-EMPLOYEE.
+           MOVE TRAN-EMP-ID          TO EMP-ID.
+           MOVE TRAN-EMP-NAME        TO EMP-NAME.
+           MOVE TRAN-EMP-DEPT-CODE   TO EMP-DEPT-CODE.
+           MOVE TRAN-EMP-POSITION    TO EMP-POSITION.
+           MOVE TRAN-EMP-HIRE-DATE   TO EMP-HIRE-DATE.
+           MOVE TRAN-EMP-SALARY      TO EMP-SALARY.
+           MOVE TRAN-EMP-YEARS-SERVICE TO EMP-YEARS-SERVICE.
+           MOVE TRAN-EMP-STATUS      TO EMP-STATUS.
+           MOVE ZEROES               TO EMP-TERM-DATE.
+           WRITE EMPLOYEE-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY MSG-FILE-ERROR
+           END-WRITE.
+           IF EMP-ACTIVE
+               ADD 1 TO ACTIVE-COUNT
+           END-IF.
+           ADD 1 TO ADD-COUNT.
+           IF EMP-ACTIVE
+               MOVE EMP-DEPT-CODE TO DEPT-CODE
+               MOVE 1 TO HEADCOUNT-DELTA
+               PERFORM 2460-ADJUST-DEPT-HEADCOUNT THRU 2460-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2300-CHANGE-EMPLOYEE - UPDATE DEPT/SALARY ON AN EXISTING   *
+      * RECORD (EMP-ID IS THE RECORD KEY AND IS NOT CHANGED)       *
+      *----------------------------------------------------------*
+       2300-CHANGE-EMPLOYEE.
+           MOVE EMP-SALARY           TO PRIOR-SALARY.
+           MOVE EMP-DEPT-CODE        TO PRIOR-DEPT-CODE.
+           MOVE TRAN-EMP-DEPT-CODE   TO EMP-DEPT-CODE.
+           MOVE TRAN-EMP-POSITION    TO EMP-POSITION.
+           MOVE TRAN-EMP-SALARY      TO EMP-SALARY.
+           REWRITE EMPLOYEE-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY MSG-FILE-ERROR
+           END-REWRITE.
+           IF EMP-SALARY NOT = PRIOR-SALARY
+               PERFORM 2350-WRITE-SALARY-AUDIT THRU 2350-EXIT
+           END-IF.
+           IF EMP-DEPT-CODE NOT = PRIOR-DEPT-CODE AND EMP-ACTIVE
+               MOVE PRIOR-DEPT-CODE TO DEPT-CODE
+               MOVE -1 TO HEADCOUNT-DELTA
+               PERFORM 2460-ADJUST-DEPT-HEADCOUNT THRU 2460-EXIT
+               MOVE EMP-DEPT-CODE TO DEPT-CODE
+               MOVE 1 TO HEADCOUNT-DELTA
+               PERFORM 2460-ADJUST-DEPT-HEADCOUNT THRU 2460-EXIT
+           END-IF.
+           ADD 1 TO CHANGE-COUNT.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2350-WRITE-SALARY-AUDIT - BEFORE/AFTER IMAGE FOR A SALARY  *
+      * CHANGE MADE BY 2300-CHANGE-EMPLOYEE                        *
+      *----------------------------------------------------------*
+       2350-WRITE-SALARY-AUDIT.
+           MOVE EMP-ID          TO AUDIT-EMP-ID.
+           MOVE 'EMP-SALARY'    TO AUDIT-FIELD-NAME.
+           MOVE PRIOR-SALARY    TO SALARY-EDIT.
+           MOVE SALARY-EDIT     TO AUDIT-OLD-VALUE.
+           MOVE EMP-SALARY      TO SALARY-EDIT.
+           MOVE SALARY-EDIT     TO AUDIT-NEW-VALUE.
+           MOVE RUN-DATE        TO AUDIT-EFFECTIVE-DATE.
+           MOVE TRAN-REASON-CODE TO AUDIT-REASON-CODE.
+           WRITE AUDIT-TRAIL-RECORD.
+           ADD 1 TO AUDIT-COUNT.
+       2350-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2400-DELETE-EMPLOYEE - RETIRE A RECORD BY SETTING          *
+      * EMP-STATUS TO EMP-TERMINATED; THE RECORD STAYS ON FILE     *
+      * UNTIL THE ARCHIVE/PURGE JOB REMOVES IT                     *
+      *----------------------------------------------------------*
+       2400-DELETE-EMPLOYEE.
+           MOVE EMP-STATUS TO PRIOR-STATUS.
+           IF EMP-ACTIVE
+               SUBTRACT 1 FROM ACTIVE-COUNT
+               MOVE EMP-DEPT-CODE TO DEPT-CODE
+               MOVE -1 TO HEADCOUNT-DELTA
+               PERFORM 2460-ADJUST-DEPT-HEADCOUNT THRU 2460-EXIT
+               SET EMP-TERMINATED TO TRUE
+               MOVE RUN-YEAR  TO EMP-TERM-YEAR
+               MOVE RUN-MONTH TO EMP-TERM-MONTH
+               MOVE RUN-DAY   TO EMP-TERM-DAY
+               REWRITE EMPLOYEE-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY MSG-FILE-ERROR
+               END-REWRITE
+               PERFORM 2450-WRITE-STATUS-AUDIT THRU 2450-EXIT
+           END-IF.
+           ADD 1 TO DELETE-COUNT.
+       2400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2450-WRITE-STATUS-AUDIT - BEFORE/AFTER IMAGE FOR THE       *
+      * STATUS CHANGE MADE BY 2400-DELETE-EMPLOYEE                *
+      *----------------------------------------------------------*
+       2450-WRITE-STATUS-AUDIT.
+           MOVE EMP-ID           TO AUDIT-EMP-ID.
+           MOVE 'EMP-STATUS'     TO AUDIT-FIELD-NAME.
+           MOVE PRIOR-STATUS     TO AUDIT-OLD-VALUE.
+           MOVE EMP-STATUS       TO AUDIT-NEW-VALUE.
+           MOVE RUN-DATE         TO AUDIT-EFFECTIVE-DATE.
+           MOVE TRAN-REASON-CODE TO AUDIT-REASON-CODE.
+           WRITE AUDIT-TRAIL-RECORD.
+           ADD 1 TO AUDIT-COUNT.
+       2450-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2460-ADJUST-DEPT-HEADCOUNT - APPLY HEADCOUNT-DELTA TO THE  *
+      * DEPARTMENT MASTER RECORD KEYED BY DEPT-CODE; CALLED BY     *
+      * 2200/2300/2400 TO KEEP DEPT-HEADCOUNT IN STEP WITH ADDS,   *
+      * TRANSFERS, AND TERMINATIONS ON THE EMPLOYEE MASTER         *
+      *----------------------------------------------------------*
+       2460-ADJUST-DEPT-HEADCOUNT.
+           READ DEPARTMENT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY MSG-FILE-ERROR
+               NOT INVALID KEY
+                   ADD HEADCOUNT-DELTA TO DEPT-HEADCOUNT
+                   REWRITE DEPARTMENT-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY MSG-FILE-ERROR
+                   END-REWRITE
+           END-READ.
+       2460-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2500-WRITE-REJECT                                         *
+      *----------------------------------------------------------*
+       2500-WRITE-REJECT.
+           MOVE TRAN-CODE       TO REJ-TRAN-CODE.
+           MOVE TRAN-EMP-ID     TO REJ-EMP-ID.
+           MOVE MSG-INVALID-EMP TO REJ-MESSAGE.
+           MOVE REJECT-REASON TO REJ-REASON.
+           MOVE REJECT-LINE-LAYOUT TO REJECT-LINE.
+           WRITE REJECT-LINE.
+           ADD 1 TO REJECT-COUNT.
+       2500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 3000-FINALIZE                                             *
+      *----------------------------------------------------------*
+       3000-FINALIZE.
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE TRANSACTION-FILE.
+           CLOSE REJECT-REPORT-FILE.
+           CLOSE DEPARTMENT-MASTER-FILE.
+           CLOSE AUDIT-TRAIL-FILE.
+           DISPLAY 'EMPMAINT RUN COMPLETE'.
+           DISPLAY 'ADDS:    ' ADD-COUNT.
+           DISPLAY 'CHANGES: ' CHANGE-COUNT.
+           DISPLAY 'DELETES: ' DELETE-COUNT.
+           DISPLAY 'REJECTS: ' REJECT-COUNT.
+           DISPLAY 'AUDITS:  ' AUDIT-COUNT.
+       3000-EXIT.
+           EXIT.
