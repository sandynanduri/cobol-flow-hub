@@ -0,0 +1,210 @@
+      * AUDITRPT.CBL
+      * AUDIT TRAIL REVIEW REPORT
+      * READS THE AUDIT TRAIL FILE WRITTEN BY EMPMAINT WHENEVER A
+      * SALARY OR STATUS FIELD IS CHANGED, AND LISTS THE BEFORE/AFTER
+      * IMAGES WHOSE AUDIT-EFFECTIVE-DATE FALLS WITHIN AN
+      * OPERATOR-SUPPLIED DATE RANGE.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-08  RSN  ORIGINAL PROGRAM
+      * 2026-08-08  RSN  OPEN FAILURE ON THE AUDIT TRAIL FILE NOW
+      *                  STOPS RUN INSTEAD OF FALLING THROUGH TO THE
+      *                  MAIN LOOP WITHOUT A PRIMED READ
+      * 2026-08-08  RSN  OPEN FAILURE ON THE AUDIT REPORT FILE NOW
+      *                  STOPS RUN THE SAME WAY
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AUDITRPT.
+       AUTHOR.        R S NEWHALL.
+       INSTALLATION.  PAYROLL PROCESSING.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "EMPAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+           SELECT AUDIT-REPORT-FILE ASSIGN TO "EMPAUDRP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-TRAIL-FILE.
+       01  AUDIT-TRAIL-RECORD.
+           COPY AUDIT-RECORD.
+
+       FD  AUDIT-REPORT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-REPORT-LINE              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-VALUES.
+           05  AUDIT-FILE-STATUS          PIC XX.
+               88  AUDIT-FS-OK            VALUE '00'.
+               88  AUDIT-FS-EOF           VALUE '10'.
+           05  RPT-FILE-STATUS            PIC XX.
+               88  RPT-FS-OK              VALUE '00'.
+
+       01  SWITCHES.
+           05  EOF-SWITCH                 PIC X(01) VALUE 'N'.
+               88  END-OF-FILE            VALUE 'Y'.
+
+       01  RANGE-START-DATE.
+           05  RANGE-START-YEAR           PIC 9(04).
+           05  RANGE-START-MONTH          PIC 9(02).
+           05  RANGE-START-DAY            PIC 9(02).
+
+       01  RANGE-END-DATE.
+           05  RANGE-END-YEAR             PIC 9(04).
+           05  RANGE-END-MONTH            PIC 9(02).
+           05  RANGE-END-DAY              PIC 9(02).
+
+       01  COMPARE-DATE.
+           05  COMPARE-YEAR               PIC 9(04).
+           05  COMPARE-MONTH              PIC 9(02).
+           05  COMPARE-DAY                PIC 9(02).
+
+       77  RECORD-COUNT                   PIC 9(05) COMP VALUE ZERO.
+       77  PRINTED-COUNT                  PIC 9(05) COMP VALUE ZERO.
+
+       01  HEADING-1.
+           05  FILLER                     PIC X(40) VALUE
+               'EMPLOYEE CHANGE AUDIT TRAIL REPORT'.
+       01  HEADING-2.
+           05  FILLER                     PIC X(06) VALUE 'EMP-ID'.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  FILLER                     PIC X(15) VALUE
+               'FIELD CHANGED'.
+           05  FILLER                     PIC X(16) VALUE
+               'OLD VALUE'.
+           05  FILLER                     PIC X(16) VALUE
+               'NEW VALUE'.
+           05  FILLER                     PIC X(12) VALUE
+               'EFF DATE'.
+           05  FILLER                     PIC X(10) VALUE
+               'REASON'.
+
+       01  DETAIL-LINE.
+           05  DTL-EMP-ID                 PIC X(06).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  DTL-FIELD-NAME             PIC X(15).
+           05  DTL-OLD-VALUE              PIC X(16).
+           05  DTL-NEW-VALUE              PIC X(16).
+           05  DTL-EFF-DATE               PIC X(12).
+           05  DTL-REASON-CODE            PIC X(10).
+
+       01  TRAILER-LINE.
+           05  FILLER                     PIC X(22) VALUE
+               'AUDIT RECORDS READ:'.
+           05  TRL-RECORD-COUNT           PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(04) VALUE SPACES.
+           05  FILLER                     PIC X(22) VALUE
+               'RECORDS IN RANGE:'.
+           05  TRL-PRINTED-COUNT          PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+      * 0000-MAINLINE                                             *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-AUDIT-RECORD THRU 2000-EXIT
+               UNTIL END-OF-FILE.
+           PERFORM 3000-FINALIZE THRU 3000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * 1000-INITIALIZE - PROMPT THE OPERATOR FOR THE DATE RANGE   *
+      * TO REPORT ON, THEN OPEN THE AUDIT TRAIL AND REPORT FILES   *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           DISPLAY 'ENTER RANGE START DATE (YYYYMMDD): '.
+           ACCEPT RANGE-START-DATE FROM CONSOLE.
+           DISPLAY 'ENTER RANGE END DATE   (YYYYMMDD): '.
+           ACCEPT RANGE-END-DATE FROM CONSOLE.
+
+           OPEN INPUT AUDIT-TRAIL-FILE.
+           IF NOT AUDIT-FS-OK
+               DISPLAY 'ERROR: Unable to open audit trail file'
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT AUDIT-REPORT-FILE.
+           IF NOT RPT-FS-OK
+               DISPLAY 'ERROR: Unable to open audit report file'
+               STOP RUN
+           END-IF.
+           MOVE HEADING-1 TO AUDIT-REPORT-LINE.
+           WRITE AUDIT-REPORT-LINE.
+           MOVE HEADING-2 TO AUDIT-REPORT-LINE.
+           WRITE AUDIT-REPORT-LINE.
+           PERFORM 1900-READ-AUDIT-RECORD THRU 1900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 1900-READ-AUDIT-RECORD                                     *
+      *----------------------------------------------------------*
+       1900-READ-AUDIT-RECORD.
+           READ AUDIT-TRAIL-FILE
+               AT END
+                   MOVE 'Y' TO EOF-SWITCH
+           END-READ.
+       1900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2000-PROCESS-AUDIT-RECORD                                  *
+      *----------------------------------------------------------*
+       2000-PROCESS-AUDIT-RECORD.
+           ADD 1 TO RECORD-COUNT.
+           MOVE AUDIT-EFFECTIVE-DATE TO COMPARE-DATE.
+           IF COMPARE-DATE NOT < RANGE-START-DATE
+              AND COMPARE-DATE NOT > RANGE-END-DATE
+               PERFORM 2100-PRINT-DETAIL THRU 2100-EXIT
+           END-IF.
+           PERFORM 1900-READ-AUDIT-RECORD THRU 1900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2100-PRINT-DETAIL                                          *
+      *----------------------------------------------------------*
+       2100-PRINT-DETAIL.
+           MOVE AUDIT-EMP-ID     TO DTL-EMP-ID.
+           MOVE AUDIT-FIELD-NAME TO DTL-FIELD-NAME.
+           MOVE AUDIT-OLD-VALUE  TO DTL-OLD-VALUE.
+           MOVE AUDIT-NEW-VALUE  TO DTL-NEW-VALUE.
+           STRING AUDIT-EFF-YEAR  DELIMITED BY SIZE
+                  '-'             DELIMITED BY SIZE
+                  AUDIT-EFF-MONTH DELIMITED BY SIZE
+                  '-'             DELIMITED BY SIZE
+                  AUDIT-EFF-DAY   DELIMITED BY SIZE
+               INTO DTL-EFF-DATE.
+           MOVE AUDIT-REASON-CODE TO DTL-REASON-CODE.
+           MOVE DETAIL-LINE TO AUDIT-REPORT-LINE.
+           WRITE AUDIT-REPORT-LINE.
+           ADD 1 TO PRINTED-COUNT.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 3000-FINALIZE                                             *
+      *----------------------------------------------------------*
+       3000-FINALIZE.
+           MOVE RECORD-COUNT   TO TRL-RECORD-COUNT.
+           MOVE PRINTED-COUNT  TO TRL-PRINTED-COUNT.
+           MOVE TRAILER-LINE TO AUDIT-REPORT-LINE.
+           WRITE AUDIT-REPORT-LINE.
+           CLOSE AUDIT-TRAIL-FILE.
+           CLOSE AUDIT-REPORT-FILE.
+       3000-EXIT.
+           EXIT.
