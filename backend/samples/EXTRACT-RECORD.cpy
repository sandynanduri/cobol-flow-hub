@@ -0,0 +1,15 @@
+      * EXTRACT-RECORD COPYBOOK
+      * FIXED-FORMAT SUBSET OF EMPLOYEE-RECORD HANDED OFF TO THE
+      * BENEFITS VENDOR'S INTAKE PROCESS EACH CYCLE.
+      * LAST MODIFIED: 2026-08-08
+      *
+       05  EXT-EMP-ID              PIC X(6).
+       05  EXT-EMP-NAME.
+           10  EXT-EMP-FIRST-NAME  PIC X(15).
+           10  EXT-EMP-LAST-NAME   PIC X(20).
+       05  EXT-EMP-DEPT-CODE       PIC X(4).
+       05  EXT-EMP-HIRE-DATE.
+           10  EXT-EMP-HIRE-YEAR   PIC 9(4).
+           10  EXT-EMP-HIRE-MONTH  PIC 9(2).
+           10  EXT-EMP-HIRE-DAY    PIC 9(2).
+       05  EXT-EMP-STATUS          PIC X.
