@@ -0,0 +1,14 @@
+      * ARCHIVE-RECORD COPYBOOK
+      * CARRIES A FULL EMPLOYEE-RECORD IMAGE PLUS THE REASON THE
+      * RECORD WAS PURGED FROM THE ACTIVE MASTER. EMP-TERM-DATE
+      * (CARRIED IN THE EMPLOYEE-RECORD PORTION) IS THE DATE THE
+      * EMPLOYEE WAS TERMINATED; ARCH-PURGE-DATE IS THE DATE THE
+      * RECORD WAS MOVED TO THIS ARCHIVE.
+      * LAST MODIFIED: 2026-08-08
+      *
+       COPY EMPLOYEE-RECORD.
+       05  ARCH-PURGE-DATE.
+           10  ARCH-PURGE-YEAR     PIC 9(4).
+           10  ARCH-PURGE-MONTH    PIC 9(2).
+           10  ARCH-PURGE-DAY      PIC 9(2).
+       05  ARCH-PURGE-REASON       PIC X(30).
