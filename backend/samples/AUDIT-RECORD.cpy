@@ -0,0 +1,16 @@
+      * AUDIT-RECORD COPYBOOK
+      * CARRIES ONE BEFORE/AFTER CHANGE IMAGE FOR A SALARY OR STATUS
+      * FIELD UPDATED ON THE EMPLOYEE MASTER. ONE RECORD IS WRITTEN
+      * PER FIELD CHANGED, SO A SINGLE MAINTENANCE TRANSACTION THAT
+      * CHANGES BOTH SALARY AND STATUS PRODUCES TWO AUDIT RECORDS.
+      * LAST MODIFIED: 2026-08-08
+      *
+       05  AUDIT-EMP-ID            PIC X(06).
+       05  AUDIT-FIELD-NAME        PIC X(15).
+       05  AUDIT-OLD-VALUE         PIC X(15).
+       05  AUDIT-NEW-VALUE         PIC X(15).
+       05  AUDIT-EFFECTIVE-DATE.
+           10  AUDIT-EFF-YEAR      PIC 9(4).
+           10  AUDIT-EFF-MONTH     PIC 9(2).
+           10  AUDIT-EFF-DAY       PIC 9(2).
+       05  AUDIT-REASON-CODE       PIC X(10).
