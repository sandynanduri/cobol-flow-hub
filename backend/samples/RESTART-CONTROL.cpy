@@ -0,0 +1,30 @@
+      * RESTART-CONTROL COPYBOOK
+      * DEFINES THE CHECKPOINT RECORD USED BY FULL-FILE BATCH RUNS
+      * AGAINST THE EMPLOYEE MASTER TO RESUME AFTER A FAILURE
+      * LAST MODIFIED: 2026-08-08
+      *
+      * THE RESTART-ACCUM-* FIELDS CARRY A JOB'S RUNNING CONTROL
+      * TOTALS ACROSS A CHECKPOINT SO A RESUMED RUN'S TRAILER REPORTS
+      * THE TRUE RUN TOTAL RATHER THAN JUST RECORDS SINCE RESTART.
+      * RESTART-LAST-SUCCESS-DATE HOLDS THE RUN DATE OF THIS JOB'S
+      * LAST FULLY-SUCCESSFUL RUN (SET IN 3000-FINALIZE ONLY), SO A
+      * DATE-DRIVEN SELECTION CAN BE MADE AGAINST EVERY DATE SINCE
+      * THEN RATHER THAN AGAINST TODAY'S RUN DATE ALONE. NOT EVERY
+      * JOB USES EVERY FIELD.
+      *
+       05  RESTART-JOB-NAME          PIC X(08).
+       05  RESTART-LAST-EMP-ID       PIC X(06).
+       05  RESTART-CHECKPOINT-COUNT  PIC 9(07) COMP.
+       05  RESTART-ACCUM-COUNT       PIC 9(07) COMP.
+       05  RESTART-ACCUM-AMOUNT-1    PIC S9(09)V99 COMP-3.
+       05  RESTART-ACCUM-AMOUNT-2    PIC S9(09)V99 COMP-3.
+       05  RESTART-ACCUM-AMOUNT-3    PIC S9(09)V99 COMP-3.
+       05  RESTART-LAST-SUCCESS-DATE.
+           10  RESTART-LAST-SUCCESS-YEAR   PIC 9(04).
+           10  RESTART-LAST-SUCCESS-MONTH  PIC 9(02).
+           10  RESTART-LAST-SUCCESS-DAY    PIC 9(02).
+       05  RESTART-LAST-SUCCESS-DATE-NUM
+               REDEFINES RESTART-LAST-SUCCESS-DATE PIC 9(08).
+       05  RESTART-STATUS            PIC X(01).
+           88  RESTART-JOB-COMPLETE  VALUE 'C'.
+           88  RESTART-JOB-IN-FLIGHT VALUE 'I'.
