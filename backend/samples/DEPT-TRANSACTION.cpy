@@ -0,0 +1,11 @@
+      * DEPT-TRANSACTION COPYBOOK
+      * DEFINES THE STRUCTURE OF A DEPARTMENT MAINTENANCE TRANSACTION
+      * (ADD / CHANGE / DELETE) CARRYING A FULL DEPARTMENT-RECORD IMAGE
+      * LAST MODIFIED: 2026-08-08
+      *
+       05  DTRAN-CODE               PIC X(01).
+           88  DTRAN-ADD            VALUE 'A'.
+           88  DTRAN-CHANGE         VALUE 'C'.
+           88  DTRAN-DELETE         VALUE 'D'.
+       COPY DEPARTMENT-RECORD
+           REPLACING LEADING ==DEPT== BY ==DTRAN-DEPT==.
