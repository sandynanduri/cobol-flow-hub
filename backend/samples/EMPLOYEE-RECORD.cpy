@@ -18,4 +18,8 @@
            88  EMP-ACTIVE      VALUE 'A'.
            88  EMP-INACTIVE    VALUE 'I'.
            88  EMP-TERMINATED  VALUE 'T'.
-       05  FILLER              PIC X(10). 
\ No newline at end of file
+       05  EMP-TERM-DATE.
+           10  EMP-TERM-YEAR   PIC 9(4).
+           10  EMP-TERM-MONTH  PIC 9(2).
+           10  EMP-TERM-DAY    PIC 9(2).
+       05  FILLER              PIC X(02). 
\ No newline at end of file
