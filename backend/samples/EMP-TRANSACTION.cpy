@@ -0,0 +1,11 @@
+      * EMP-TRANSACTION COPYBOOK
+      * DEFINES THE STRUCTURE OF AN EMPLOYEE MAINTENANCE TRANSACTION
+      * (ADD / CHANGE / DELETE) CARRYING A FULL EMPLOYEE-RECORD IMAGE
+      * LAST MODIFIED: 2026-08-08
+      *
+       05  TRAN-CODE               PIC X(01).
+           88  TRAN-ADD            VALUE 'A'.
+           88  TRAN-CHANGE         VALUE 'C'.
+           88  TRAN-DELETE         VALUE 'D'.
+       05  TRAN-REASON-CODE        PIC X(10).
+       COPY EMPLOYEE-RECORD REPLACING LEADING ==EMP== BY ==TRAN-EMP==.
