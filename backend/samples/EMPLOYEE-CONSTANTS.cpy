@@ -21,4 +21,6 @@
            05  MSG-INVALID-EMP     PIC X(50) VALUE
                'ERROR: Invalid employee data detected'.
            05  MSG-CALC-ERROR      PIC X(50) VALUE
-               'ERROR: Calculation error in payroll processing'. 
\ No newline at end of file
+               'ERROR: Calculation error in payroll processing'.
+           05  MSG-INVALID-DEPT    PIC X(50) VALUE
+               'ERROR: Invalid department data detected'. 
\ No newline at end of file
