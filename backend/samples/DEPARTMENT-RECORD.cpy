@@ -0,0 +1,8 @@
+      * DEPARTMENT-RECORD COPYBOOK
+      * DEFINES THE STRUCTURE OF A DEPARTMENT MASTER RECORD
+      * LAST MODIFIED: 2026-08-08
+      *
+       05  DEPT-CODE               PIC X(4).
+       05  DEPT-NAME               PIC X(20).
+       05  DEPT-MGR-EMP-ID         PIC X(6).
+       05  DEPT-HEADCOUNT          PIC 9(4).
